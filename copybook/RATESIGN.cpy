@@ -0,0 +1,39 @@
+000100******************************************************************
+000200*    COPYBOOK:    RATESIGN
+000300*    AUTHOR:      D. L. HARTWELL
+000400*    DATE-WRITTEN: 2026-08-09
+000500*----------------------------------------------------------------
+000600*    Nine-variant sign/scale matrix shared by every rate group
+000700*    in PROG (sample/samplel.cbl) - unsigned, signed, signed
+000800*    trailing, sign leading separate and sign trailing separate,
+000900*    each over the same base PICTURE. COPY this member once per
+001000*    group, REPLACING the partial-word tags :GRP: with the
+001100*    group's field prefix and :BASE: with its unsigned base
+001200*    PICTURE clause.
+001300*
+001400*    Example:
+001500*        COPY RATESIGN REPLACING ==:GRP:== BY ==NP2==
+001600*                                ==:BASE:== BY ==PP99==.
+001700*----------------------------------------------------------------
+001800*    MODIFICATION HISTORY
+001900*      DATE       INIT  DESCRIPTION
+002000*      ---------- ----  --------------------------------------
+002100*      2026-08-09  DLH  Factored out of samplel.cbl so the next
+002200*                       program needing this sign/scale matrix
+002300*                       does not have to retype it.
+002400*      2026-08-09  DLH  Switched ==GRP==/==BASE== whole-word
+002500*                       pseudo-text (invalid outside a REPLACING
+002600*                       clause) to partial-word tags :GRP:/:BASE:
+002700*                       embedded in the library text itself, with
+002800*                       the == == delimiters confined to the
+002900*                       REPLACING clause as required.
+003000******************************************************************
+003100 01  :GRP:-1 PIC :BASE:                        USAGE COMP-3.
+003200 01  :GRP:-2 PIC S:BASE:                       USAGE COMP-3.
+003300 01  :GRP:-3 PIC S:BASE:                       USAGE COMP-3.
+003400 01  :GRP:-4 PIC S:BASE: SIGN TRAILING         USAGE COMP-3.
+003500 01  :GRP:-5 PIC S:BASE: SIGN TRAILING         USAGE COMP-3.
+003600 01  :GRP:-6 PIC S:BASE: SIGN LEADING SEPARATE USAGE COMP-3.
+003700 01  :GRP:-7 PIC S:BASE: SIGN LEADING SEPARATE USAGE COMP-3.
+003800 01  :GRP:-8 PIC S:BASE: SIGN TRAILING SEPARATE USAGE COMP-3.
+003900 01  :GRP:-9 PIC S:BASE: SIGN TRAILING SEPARATE USAGE COMP-3.
