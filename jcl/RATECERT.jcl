@@ -0,0 +1,65 @@
+//RATECERT JOB (ACCTG),'RATE CERTIFICATION',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//*  JOB:      RATECERT
+//*  PURPOSE:  NIGHTLY RUN OF THE RATE SIGN/SCALE CERTIFICATION
+//*            PROGRAM PROG AGAINST THE DAILY RATE FILE.  COMPILES
+//*            AND LINK-EDITS PROG, THEN EXECUTES IT.  A NONZERO
+//*            RETURN CODE FROM THE EXECUTE STEP MEANS THE VALIDATION
+//*            PARAGRAPH FOUND ONE OR MORE SIGN/SCALE MISMATCHES.
+//*  AUTHOR:   D. L. HARTWELL
+//*-----------------------------------------------------------------
+//*  MODIFICATION HISTORY
+//*    DATE       INIT  DESCRIPTION
+//*    ---------- ----  --------------------------------------------
+//*    2026-08-09  DLH  Initial JCL - nightly compile and run of
+//*                      PROG with its own SYSOUT class so the
+//*                      scheduler can page on a nonzero step RC.
+//*    2026-08-09  DLH  Merged the console SYSOUT ddname into
+//*                      RATERPT's SYSOUT=R class and gave SYSIN a
+//*                      real run-mode card so the nightly run
+//*                      actually spot-checks a group instead of
+//*                      falling through to UNKNOWN.
+//*********************************************************************
+//COMPLE   EXEC PGM=IGYCRCTL,PARM='LIB,APOST'
+//STEPLIB  DD DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSLIB   DD DSN=RATE.PROD.COPYLIB,DISP=SHR
+//         DD DSN=RATE.PROD.COPYLIB(RATESIGN),DISP=SHR
+//SYSIN    DD DSN=RATE.PROD.SRCLIB(SAMPLEL),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//            SPACE=(CYL,(1,1))
+//SYSPRINT DD SYSOUT=A
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*-----------------------------------------------------------------
+//LKED     EXEC PGM=IEWL,PARM='LIST,MAP',COND=(4,LT,COMPLE)
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=RATE.PROD.LOADLIB(PROG),DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*-----------------------------------------------------------------
+//RUNPROG  EXEC PGM=PROG,COND=(4,LT,LKED)
+//STEPLIB  DD DSN=RATE.PROD.LOADLIB,DISP=SHR
+//RATEIN   DD DSN=RATE.PROD.DAILY.RATEIN,DISP=SHR
+//RATERPT  DD SYSOUT=R,
+//            OUTLIM=50000
+//RATEXCP  DD SYSOUT=R
+//RATECHK  DD DSN=RATE.PROD.DAILY.RATECHK,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//RATEXTR  DD DSN=RATE.PROD.DAILY.RATEXTR,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=R
+//*  NIGHTLY RUN SPOT-CHECKS GROUP P2 (SEE 7000-DISPLAY-SELECTED-
+//*  GROUP IN PROG) - CHANGE THE SYSIN CARD BELOW TO SPOT-CHECK A
+//*  DIFFERENT GROUP.
+//SYSIN    DD *
+P2
+/*
