@@ -1,150 +1,3078 @@
-       IDENTIFICATION   DIVISION.
-       PROGRAM-ID.      prog.
-       DATA             DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NP2-1 PIC PP99 USAGE COMP-3 VALUE 0.0023.
-       01 NP2-2 PIC SPP99 USAGE COMP-3 VALUE 0.0023.
-       01 NP2-3 PIC SPP99 USAGE COMP-3 VALUE -0.0023.
-       01 NP2-4 PIC SPP99 SIGN TRAILING USAGE COMP-3 VALUE 0.0023.
-       01 NP2-5 PIC SPP99 SIGN TRAILING USAGE COMP-3 VALUE -0.0023.
-       01 NP2-6 PIC SPP99 SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE 0.0023.
-       01 NP2-7 PIC SPP99 SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE -0.0023.
-       01 NP2-8 PIC SPP99 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE 0.0023.
-       01 NP2-9 PIC SPP99 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE -0.0023.
-       01 NP1-1 PIC P99 USAGE COMP-3 VALUE 0.023.
-       01 NP1-2 PIC SP99 USAGE COMP-3 VALUE 0.023.
-       01 NP1-3 PIC SP99 USAGE COMP-3 VALUE -0.023.
-       01 NP1-4 PIC SP99 SIGN TRAILING USAGE COMP-3 VALUE 0.023.
-       01 NP1-5 PIC SP99 SIGN TRAILING USAGE COMP-3 VALUE -0.023.
-       01 NP1-6 PIC SP99 SIGN LEADING SEPARATE USAGE COMP-3 VALUE 0.023.
-       01 NP1-7 PIC SP99 SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE -0.023.
-       01 NP1-8 PIC SP99 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE 0.023.
-       01 NP1-9 PIC SP99 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE -0.023.
-       01 N-1 PIC 99 USAGE COMP-3 VALUE 23.
-       01 N-2 PIC S99 USAGE COMP-3 VALUE 23.
-       01 N-3 PIC S99 USAGE COMP-3 VALUE -23.
-       01 N-4 PIC S99 SIGN TRAILING USAGE COMP-3 VALUE 23.
-       01 N-5 PIC S99 SIGN TRAILING USAGE COMP-3 VALUE -23.
-       01 N-6 PIC S99 SIGN LEADING SEPARATE USAGE COMP-3 VALUE 23.
-       01 N-7 PIC S99 SIGN LEADING SEPARATE USAGE COMP-3 VALUE -23.
-       01 N-8 PIC S99 SIGN TRAILING SEPARATE USAGE COMP-3 VALUE 23.
-       01 N-9 PIC S99 SIGN TRAILING SEPARATE USAGE COMP-3 VALUE -23.
-       01 NPP2-1 PIC 99PP USAGE COMP-3 VALUE 2300.
-       01 NPP2-2 PIC S99PP USAGE COMP-3 VALUE 2300.
-       01 NPP2-3 PIC S99PP USAGE COMP-3 VALUE -2300.
-       01 NPP2-4 PIC S99PP SIGN TRAILING USAGE COMP-3 VALUE 2300.
-       01 NPP2-5 PIC S99PP SIGN TRAILING USAGE COMP-3 VALUE -2300.
-       01 NPP2-6 PIC S99PP SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE 2300.
-       01 NPP2-7 PIC S99PP SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE -2300.
-       01 NPP2-8 PIC S99PP SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE 2300.
-       01 NPP2-9 PIC S99PP SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE -2300.
-       01 NPP1-1 PIC 99P USAGE COMP-3 VALUE 230.
-       01 NPP1-2 PIC S99P USAGE COMP-3 VALUE 230.
-       01 NPP1-3 PIC S99P USAGE COMP-3 VALUE -230.
-       01 NPP1-4 PIC S99P SIGN TRAILING USAGE COMP-3 VALUE 230.
-       01 NPP1-5 PIC S99P SIGN TRAILING USAGE COMP-3 VALUE -230.
-       01 NPP1-6 PIC S99P SIGN LEADING SEPARATE USAGE COMP-3 VALUE 230.
-       01 NPP1-7 PIC S99P SIGN LEADING SEPARATE USAGE COMP-3 VALUE -230.
-       01 NPP1-8 PIC S99P SIGN TRAILING SEPARATE USAGE COMP-3 VALUE 230.
-       01 NPP1-9 PIC S99P SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE -230.
-       01 NV2-1 PIC 99V99 USAGE COMP-3 VALUE 23.45.
-       01 NV2-2 PIC S99V99 USAGE COMP-3 VALUE 23.45.
-       01 NV2-3 PIC S99V99 USAGE COMP-3 VALUE -23.45.
-       01 NV2-4 PIC S99V99 SIGN TRAILING USAGE COMP-3 VALUE 23.45.
-       01 NV2-5 PIC S99V99 SIGN TRAILING USAGE COMP-3 VALUE -23.45.
-       01 NV2-6 PIC S99V99 SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE 23.45.
-       01 NV2-7 PIC S99V99 SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE -23.45.
-       01 NV2-8 PIC S99V99 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE 23.45.
-       01 NV2-9 PIC S99V99 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE -23.45.
-       01 NV1-1 PIC 99V9 USAGE COMP-3 VALUE 23.4.
-       01 NV1-2 PIC S99V9 USAGE COMP-3 VALUE 23.4.
-       01 NV1-3 PIC S99V9 USAGE COMP-3 VALUE -23.4.
-       01 NV1-4 PIC S99V9 SIGN TRAILING USAGE COMP-3 VALUE 23.4.
-       01 NV1-5 PIC S99V9 SIGN TRAILING USAGE COMP-3 VALUE -23.4.
-       01 NV1-6 PIC S99V9 SIGN LEADING SEPARATE USAGE COMP-3 VALUE 23.4.
-       01 NV1-7 PIC S99V9 SIGN LEADING SEPARATE USAGE COMP-3
-           VALUE -23.4.
-       01 NV1-8 PIC S99V9 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE 23.4.
-       01 NV1-9 PIC S99V9 SIGN TRAILING SEPARATE USAGE COMP-3
-           VALUE -23.4.
-       PROCEDURE        DIVISION.
-           DISPLAY NP2-1.
-           DISPLAY NP2-2.
-           DISPLAY NP2-3.
-           DISPLAY NP2-4.
-           DISPLAY NP2-5.
-           DISPLAY NP2-6.
-           DISPLAY NP2-7.
-           DISPLAY NP2-8.
-           DISPLAY NP2-9.
-           DISPLAY NP1-1.
-           DISPLAY NP1-2.
-           DISPLAY NP1-3.
-           DISPLAY NP1-4.
-           DISPLAY NP1-5.
-           DISPLAY NP1-6.
-           DISPLAY NP1-7.
-           DISPLAY NP1-8.
-           DISPLAY NP1-9.
-           DISPLAY N-1.
-           DISPLAY N-2.
-           DISPLAY N-3.
-           DISPLAY N-4.
-           DISPLAY N-5.
-           DISPLAY N-6.
-           DISPLAY N-7.
-           DISPLAY N-8.
-           DISPLAY N-9.
-           DISPLAY NPP2-1.
-           DISPLAY NPP2-2.
-           DISPLAY NPP2-3.
-           DISPLAY NPP2-4.
-           DISPLAY NPP2-5.
-           DISPLAY NPP2-6.
-           DISPLAY NPP2-7.
-           DISPLAY NPP2-8.
-           DISPLAY NPP2-9.
-           DISPLAY NPP1-1.
-           DISPLAY NPP1-2.
-           DISPLAY NPP1-3.
-           DISPLAY NPP1-4.
-           DISPLAY NPP1-5.
-           DISPLAY NPP1-6.
-           DISPLAY NPP1-7.
-           DISPLAY NPP1-8.
-           DISPLAY NPP1-9.
-           DISPLAY NV2-1.
-           DISPLAY NV2-2.
-           DISPLAY NV2-3.
-           DISPLAY NV2-4.
-           DISPLAY NV2-5.
-           DISPLAY NV2-6.
-           DISPLAY NV2-7.
-           DISPLAY NV2-8.
-           DISPLAY NV2-9.
-           DISPLAY NV1-1.
-           DISPLAY NV1-2.
-           DISPLAY NV1-3.
-           DISPLAY NV1-4.
-           DISPLAY NV1-5.
-           DISPLAY NV1-6.
-           DISPLAY NV1-7.
-           DISPLAY NV1-8.
-           DISPLAY NV1-9.
+000010 IDENTIFICATION   DIVISION.
+000020 PROGRAM-ID.      prog.
+000030*--------------------------------------------------------------
+000040* Sign/scale certification matrix for the daily rate feed.
+000050* Reads one rate record per WORKING-STORAGE slot from the
+000060* daily scaling-factor/rate file and proves each of the nine
+000070* sign/scale encodings still round-trips correctly.
+000080*--------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*   DATE       INIT  DESCRIPTION
+000110*   ---------- ----  ------------------------------------------
+000120*   2026-08-09  DLH  Drive NP/NV/N rate fields from the daily
+000130*                    rate file instead of WORKING-STORAGE VALUE
+000140*                    clauses.
+000150*   2026-08-09  DLH  Add REPORT-FILE certification report with
+000160*                    page headers and per-group page breaks.
+000170*   2026-08-09  DLH  Add VALIDATE-FIELDS sign/scale check and
+000180*                    EXCEPTION-FILE for mismatches.
+000190*   2026-08-09  DLH  ACCEPT a run-mode code to limit the console
+000200*                    spot-check DISPLAY to one sign/scale group.
+000210*   2026-08-09  DLH  Set RETURN-CODE from the exception count at
+000220*                    termination for the nightly batch job.
+000230*   2026-08-09  DLH  Add control-total tallies and a totals page
+000240*                    on the certification report.
+000250*   2026-08-09  DLH  Add restart/checkpoint support against the
+000260*                    external rate file.
+000270*   2026-08-09  DLH  Log a dedicated exception, with raw byte
+000280*                    image, when a separate-sign field goes
+000290*                    negative.
+000300*   2026-08-09  DLH  Write an unpacked interface extract
+000310*                    alongside the packed-decimal output.
+000320*--------------------------------------------------------------
+000330 ENVIRONMENT      DIVISION.
+000340 INPUT-OUTPUT     SECTION.
+000350 FILE-CONTROL.
+000360     SELECT RATE-FILE
+000370         ASSIGN TO RATEIN
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-RATE-FILE-STATUS.
+000400     SELECT REPORT-FILE
+000410         ASSIGN TO RATERPT
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000440     SELECT EXCEPTION-FILE
+000450         ASSIGN TO RATEXCP
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+000480     SELECT CHECKPOINT-FILE
+000490         ASSIGN TO RATECHK
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+000520     SELECT INTERFACE-FILE
+000530         ASSIGN TO RATEXTR
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-INTERFACE-FILE-STATUS.
+000560 DATA             DIVISION.
+000570 FILE             SECTION.
+000580 FD  RATE-FILE.
+000590 01  RATE-INPUT-RECORD.
+000600     05  RATE-REC-FIELD-NAME     PIC X(08).
+000610     05  RATE-REC-VALUE          PIC S9(05)V9(04).
+000620 FD  REPORT-FILE.
+000630 01  REPORT-RECORD               PIC X(080).
+000640 FD  EXCEPTION-FILE.
+000650 01  EXCEPTION-RECORD            PIC X(080).
+000660 FD  CHECKPOINT-FILE.
+000670 01  CHECKPOINT-RECORD           PIC X(080).
+000680 FD  INTERFACE-FILE.
+000690 01  INTERFACE-RECORD            PIC X(080).
+000700 WORKING-STORAGE SECTION.
+000710*--------------------------------------------------------------
+000720* File status and end-of-file switch for the rate file.
+000730*--------------------------------------------------------------
+000740 77  WS-RATE-FILE-STATUS         PIC X(02).
+000750 77  WS-REPORT-FILE-STATUS       PIC X(02).
+000760 77  WS-EXCEPTION-FILE-STATUS    PIC X(02).
+000770 77  WS-CHECKPOINT-FILE-STATUS   PIC X(02).
+000780 77  WS-INTERFACE-FILE-STATUS    PIC X(02).
+000790 77  WS-RATE-RECORD-COUNT        PIC 9(07) COMP VALUE ZERO.
+000800 77  WS-PAGE-NUMBER              PIC 9(03) COMP VALUE ZERO.
+000810 77  WS-EXCEPTION-COUNT          PIC 9(05) COMP VALUE ZERO.
+000820 77  WS-SIGNLOSS-COUNT           PIC 9(05) COMP VALUE ZERO.
+000830*--------------------------------------------------------------
+000840* Restart/checkpoint controls for the external rate file - a
+000850* checkpoint record is written every WS-CHECKPOINT-INTERVAL
+000860* records, but this program always re-applies every record in
+000870* the rate file on every run, so no record is ever skipped.
+000880*--------------------------------------------------------------
+000890 77  WS-RESTART-COUNT            PIC 9(07) COMP VALUE ZERO.
+000900 77  WS-CHECKPOINT-TALLY         PIC 9(05) COMP VALUE ZERO.
+000910 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+000920 01  WS-SWITCHES.
+000930     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000940         88  RATE-FILE-EOF                VALUE "Y".
+000950     05  WS-CHECKPOINT-EOF-SWITCH   PIC X(01) VALUE "N".
+000960         88  CHECKPOINT-FILE-EOF       VALUE "Y".
+000970     05  WS-IO-ERROR-SWITCH      PIC X(01) VALUE "N".
+000980         88  IO-WRITE-ERROR               VALUE "Y".
+000990*--------------------------------------------------------------
+001000* Run-mode code - selects which sign/scale group's fields get
+001010* the console spot-check DISPLAY. The certification report,
+001020* validation, control totals and interface extract always run
+001030* for every group regardless of run mode.
+001040*--------------------------------------------------------------
+001050 01  WS-RUN-MODE-CODE               PIC X(04).
+001060*--------------------------------------------------------------
+001070* Exception line - one per sign/scale mismatch found by
+001080* VALIDATE-FIELDS.
+001090*--------------------------------------------------------------
+001100 01  WS-EXCEPTION-LINE.
+001110     05  EXC-FIELD-NAME          PIC X(10).
+001120     05  FILLER                  PIC X(02) VALUE SPACES.
+001130     05  EXC-MESSAGE             PIC X(40).
+001140     05  FILLER                  PIC X(02) VALUE SPACES.
+001150     05  EXC-VALUE               PIC Z(03)9.9(04)-.
+001160*--------------------------------------------------------------
+001170* Magnitude-check scratch registers - every variant of a group
+001180* is supposed to carry the same rate magnitude as the group's
+001190* unsigned variant 1, just stored under a different sign/scale
+001200* convention, so 3090-CHECK-MAGNITUDE compares the two with the
+001210* sign of WS-MAGNITUDE-ACTUAL normalized out first.
+001220*--------------------------------------------------------------
+001230 77  WS-MAGNITUDE-EXPECTED       PIC S9(05)V9(04) COMP-3
+001240                                 VALUE ZERO.
+001250 77  WS-MAGNITUDE-ACTUAL         PIC S9(05)V9(04) COMP-3
+001260                                 VALUE ZERO.
+001270*--------------------------------------------------------------
+001280* Sign-loss line - one per SIGN LEADING/TRAILING SEPARATE
+001290* variant (6-9 of every group) found carrying a negative
+001300* value, so a dropped or misread separate sign byte downstream
+001310* can be traced back to the exact field that caused it.
+001320*--------------------------------------------------------------
+001330 01  WS-SIGNLOSS-LINE.
+001340     05  SGN-FIELD-NAME          PIC X(10).
+001350     05  FILLER                  PIC X(02) VALUE SPACES.
+001360     05  SGN-MESSAGE             PIC X(40).
+001370     05  FILLER                  PIC X(02) VALUE SPACES.
+001380     05  SGN-RAW-BYTES           PIC X(08).
+001390*--------------------------------------------------------------
+001400* Checkpoint line - last committed rate-record count, read
+001410* back on the next run to find the restart point.
+001420*--------------------------------------------------------------
+001430 01  WS-CHECKPOINT-LINE.
+001440     05  FILLER                  PIC X(11) VALUE "CHECKPOINT ".
+001450     05  CHK-RECORD-COUNT        PIC 9(07).
+001460     05  FILLER                  PIC X(62) VALUE SPACES.
+001470*--------------------------------------------------------------
+001480* Interface extract line - one per field, every run, carrying
+001490* the same value as the packed-decimal DISPLAY/report output
+001500* but in unpacked, zoned-decimal form for downstream systems
+001510* that cannot read COMP-3 directly.
+001520*--------------------------------------------------------------
+001530 01  WS-INTERFACE-LINE.
+001540     05  INT-FIELD-NAME          PIC X(10).
+001550     05  FILLER                  PIC X(02) VALUE SPACES.
+001560     05  INT-FIELD-VALUE         PIC S9(05)V9(04).
+001570     05  FILLER                  PIC X(59) VALUE SPACES.
+001580*--------------------------------------------------------------
+001590* Certification report layouts - one header line and one
+001600* generic detail line shared by every sign/scale group.
+001610*--------------------------------------------------------------
+001620 01  WS-REPORT-HEADER-1.
+001630     05  FILLER                  PIC X(37)
+001640         VALUE "RATE SIGN/SCALE CERTIFICATION REPORT".
+001650     05  FILLER                  PIC X(28) VALUE SPACES.
+001660     05  FILLER                  PIC X(05) VALUE "PAGE ".
+001670     05  RPT-PAGE-NUMBER         PIC ZZ9.
+001680 01  WS-REPORT-HEADER-2.
+001690     05  FILLER                  PIC X(12) VALUE "GROUP: ".
+001700     05  RPT-GROUP-NAME          PIC X(10).
+001710 01  WS-REPORT-HEADER-3.
+001720     05  FILLER                  PIC X(12) VALUE "FIELD NAME".
+001730     05  FILLER                  PIC X(04) VALUE SPACES.
+001740     05  FILLER                  PIC X(12) VALUE "FIELD VALUE".
+001750 01  WS-REPORT-DETAIL-LINE.
+001760     05  RPT-FIELD-NAME          PIC X(10).
+001770     05  FILLER                  PIC X(06) VALUE SPACES.
+001780     05  RPT-FIELD-VALUE         PIC Z(03)9.9(04)-.
+001790*--------------------------------------------------------------
+001800* Control totals - count of fields coming out positive,
+001810* negative and zero within each sign/scale group, tallied by
+001820* 4000-TALLY-CONTROL-TOTALS and printed on the last report
+001830* page so a drifted rate shows up as a changed count instead
+001840* of a line-by-line diff of the report.
+001850*--------------------------------------------------------------
+001860 01  WS-CONTROL-TOTALS.
+001870     05  WS-NP2-POS-COUNT        PIC 9(03) COMP VALUE ZERO.
+001880     05  WS-NP2-NEG-COUNT        PIC 9(03) COMP VALUE ZERO.
+001890     05  WS-NP2-ZERO-COUNT       PIC 9(03) COMP VALUE ZERO.
+001900     05  WS-NP1-POS-COUNT        PIC 9(03) COMP VALUE ZERO.
+001910     05  WS-NP1-NEG-COUNT        PIC 9(03) COMP VALUE ZERO.
+001920     05  WS-NP1-ZERO-COUNT       PIC 9(03) COMP VALUE ZERO.
+001930     05  WS-N-POS-COUNT          PIC 9(03) COMP VALUE ZERO.
+001940     05  WS-N-NEG-COUNT          PIC 9(03) COMP VALUE ZERO.
+001950     05  WS-N-ZERO-COUNT         PIC 9(03) COMP VALUE ZERO.
+001960     05  WS-NPP2-POS-COUNT       PIC 9(03) COMP VALUE ZERO.
+001970     05  WS-NPP2-NEG-COUNT       PIC 9(03) COMP VALUE ZERO.
+001980     05  WS-NPP2-ZERO-COUNT      PIC 9(03) COMP VALUE ZERO.
+001990     05  WS-NPP1-POS-COUNT       PIC 9(03) COMP VALUE ZERO.
+002000     05  WS-NPP1-NEG-COUNT       PIC 9(03) COMP VALUE ZERO.
+002010     05  WS-NPP1-ZERO-COUNT      PIC 9(03) COMP VALUE ZERO.
+002020     05  WS-NV2-POS-COUNT        PIC 9(03) COMP VALUE ZERO.
+002030     05  WS-NV2-NEG-COUNT        PIC 9(03) COMP VALUE ZERO.
+002040     05  WS-NV2-ZERO-COUNT       PIC 9(03) COMP VALUE ZERO.
+002050     05  WS-NV1-POS-COUNT        PIC 9(03) COMP VALUE ZERO.
+002060     05  WS-NV1-NEG-COUNT        PIC 9(03) COMP VALUE ZERO.
+002070     05  WS-NV1-ZERO-COUNT       PIC 9(03) COMP VALUE ZERO.
+002080     05  WS-TOTAL-POS-COUNT      PIC 9(04) COMP VALUE ZERO.
+002090     05  WS-TOTAL-NEG-COUNT      PIC 9(04) COMP VALUE ZERO.
+002100     05  WS-TOTAL-ZERO-COUNT     PIC 9(04) COMP VALUE ZERO.
+002110 01  WS-REPORT-HEADER-4.
+002120     05  FILLER                  PIC X(30)
+002130         VALUE "RATE SIGN/SCALE CONTROL TOTALS".
+002140     05  FILLER                  PIC X(35) VALUE SPACES.
+002150     05  FILLER                  PIC X(05) VALUE "PAGE ".
+002160     05  RPT-TOTALS-PAGE-NUMBER  PIC ZZ9.
+002170 01  WS-REPORT-HEADER-5.
+002180     05  FILLER                  PIC X(12) VALUE "GROUP".
+002190     05  FILLER                  PIC X(07) VALUE SPACES.
+002200     05  FILLER                  PIC X(08) VALUE "POSITIVE".
+002210     05  FILLER                  PIC X(04) VALUE SPACES.
+002220     05  FILLER                  PIC X(08) VALUE "NEGATIVE".
+002230     05  FILLER                  PIC X(04) VALUE SPACES.
+002240     05  FILLER                  PIC X(04) VALUE "ZERO".
+002250 01  WS-REPORT-TOTAL-LINE.
+002260     05  RPT-TOTAL-GROUP-NAME    PIC X(12).
+002270     05  FILLER                  PIC X(07) VALUE SPACES.
+002280     05  RPT-TOTAL-POS-COUNT     PIC ZZ9.
+002290     05  FILLER                  PIC X(09) VALUE SPACES.
+002300     05  RPT-TOTAL-NEG-COUNT     PIC ZZ9.
+002310     05  FILLER                  PIC X(09) VALUE SPACES.
+002320     05  RPT-TOTAL-ZERO-COUNT    PIC ZZ9.
+002330*--------------------------------------------------------------
+002340*--------------------------------------------------------------
+002350* P2 scale variants - unsigned/signed/separate sign.
+002360*--------------------------------------------------------------
+002370 01 NP2-1 PIC PP99 USAGE COMP-3.
+002380 01 NP2-2 PIC SPP99 USAGE COMP-3.
+002390 01 NP2-3 PIC SPP99 USAGE COMP-3.
+002400 01 NP2-4 PIC SPP99 SIGN TRAILING USAGE COMP-3.
+002410 01 NP2-5 PIC SPP99 SIGN TRAILING USAGE COMP-3.
+002420 01 NP2-6 PIC SPP99 SIGN LEADING SEPARATE USAGE COMP-3.
+002430 01 NP2-6-BYTES REDEFINES NP2-6 PIC X(03).
+002440 01 NP2-7 PIC SPP99 SIGN LEADING SEPARATE USAGE COMP-3.
+002450 01 NP2-7-BYTES REDEFINES NP2-7 PIC X(03).
+002460 01 NP2-8 PIC SPP99 SIGN TRAILING SEPARATE USAGE COMP-3.
+002470 01 NP2-8-BYTES REDEFINES NP2-8 PIC X(03).
+002480 01 NP2-9 PIC SPP99 SIGN TRAILING SEPARATE USAGE COMP-3.
+002490 01 NP2-9-BYTES REDEFINES NP2-9 PIC X(03).
+002500*--------------------------------------------------------------
+002510* P1 scale variants - unsigned/signed/separate sign.
+002520*--------------------------------------------------------------
+002530 01 NP1-1 PIC P99 USAGE COMP-3.
+002540 01 NP1-2 PIC SP99 USAGE COMP-3.
+002550 01 NP1-3 PIC SP99 USAGE COMP-3.
+002560 01 NP1-4 PIC SP99 SIGN TRAILING USAGE COMP-3.
+002570 01 NP1-5 PIC SP99 SIGN TRAILING USAGE COMP-3.
+002580 01 NP1-6 PIC SP99 SIGN LEADING SEPARATE USAGE COMP-3.
+002590 01 NP1-6-BYTES REDEFINES NP1-6 PIC X(03).
+002600 01 NP1-7 PIC SP99 SIGN LEADING SEPARATE USAGE COMP-3.
+002610 01 NP1-7-BYTES REDEFINES NP1-7 PIC X(03).
+002620 01 NP1-8 PIC SP99 SIGN TRAILING SEPARATE USAGE COMP-3.
+002630 01 NP1-8-BYTES REDEFINES NP1-8 PIC X(03).
+002640 01 NP1-9 PIC SP99 SIGN TRAILING SEPARATE USAGE COMP-3.
+002650 01 NP1-9-BYTES REDEFINES NP1-9 PIC X(03).
+002660*--------------------------------------------------------------
+002670* Unscaled variants - unsigned/signed/separate sign.
+002680*--------------------------------------------------------------
+002690 01 N-1 PIC 99 USAGE COMP-3.
+002700 01 N-2 PIC S99 USAGE COMP-3.
+002710 01 N-3 PIC S99 USAGE COMP-3.
+002720 01 N-4 PIC S99 SIGN TRAILING USAGE COMP-3.
+002730 01 N-5 PIC S99 SIGN TRAILING USAGE COMP-3.
+002740 01 N-6 PIC S99 SIGN LEADING SEPARATE USAGE COMP-3.
+002750 01 N-6-BYTES REDEFINES N-6 PIC X(03).
+002760 01 N-7 PIC S99 SIGN LEADING SEPARATE USAGE COMP-3.
+002770 01 N-7-BYTES REDEFINES N-7 PIC X(03).
+002780 01 N-8 PIC S99 SIGN TRAILING SEPARATE USAGE COMP-3.
+002790 01 N-8-BYTES REDEFINES N-8 PIC X(03).
+002800 01 N-9 PIC S99 SIGN TRAILING SEPARATE USAGE COMP-3.
+002810 01 N-9-BYTES REDEFINES N-9 PIC X(03).
+002820*--------------------------------------------------------------
+002830* PP2 scale variants - unsigned/signed/separate sign.
+002840*--------------------------------------------------------------
+002850 01 NPP2-1 PIC 99PP USAGE COMP-3.
+002860 01 NPP2-2 PIC S99PP USAGE COMP-3.
+002870 01 NPP2-3 PIC S99PP USAGE COMP-3.
+002880 01 NPP2-4 PIC S99PP SIGN TRAILING USAGE COMP-3.
+002890 01 NPP2-5 PIC S99PP SIGN TRAILING USAGE COMP-3.
+002900 01 NPP2-6 PIC S99PP SIGN LEADING SEPARATE USAGE COMP-3.
+002910 01 NPP2-6-BYTES REDEFINES NPP2-6 PIC X(03).
+002920 01 NPP2-7 PIC S99PP SIGN LEADING SEPARATE USAGE COMP-3.
+002930 01 NPP2-7-BYTES REDEFINES NPP2-7 PIC X(03).
+002940 01 NPP2-8 PIC S99PP SIGN TRAILING SEPARATE USAGE COMP-3.
+002950 01 NPP2-8-BYTES REDEFINES NPP2-8 PIC X(03).
+002960 01 NPP2-9 PIC S99PP SIGN TRAILING SEPARATE USAGE COMP-3.
+002970 01 NPP2-9-BYTES REDEFINES NPP2-9 PIC X(03).
+002980*--------------------------------------------------------------
+002990* PP1 scale variants - unsigned/signed/separate sign.
+003000*--------------------------------------------------------------
+003010 01 NPP1-1 PIC 99P USAGE COMP-3.
+003020 01 NPP1-2 PIC S99P USAGE COMP-3.
+003030 01 NPP1-3 PIC S99P USAGE COMP-3.
+003040 01 NPP1-4 PIC S99P SIGN TRAILING USAGE COMP-3.
+003050 01 NPP1-5 PIC S99P SIGN TRAILING USAGE COMP-3.
+003060 01 NPP1-6 PIC S99P SIGN LEADING SEPARATE USAGE COMP-3.
+003070 01 NPP1-6-BYTES REDEFINES NPP1-6 PIC X(03).
+003080 01 NPP1-7 PIC S99P SIGN LEADING SEPARATE USAGE COMP-3.
+003090 01 NPP1-7-BYTES REDEFINES NPP1-7 PIC X(03).
+003100 01 NPP1-8 PIC S99P SIGN TRAILING SEPARATE USAGE COMP-3.
+003110 01 NPP1-8-BYTES REDEFINES NPP1-8 PIC X(03).
+003120 01 NPP1-9 PIC S99P SIGN TRAILING SEPARATE USAGE COMP-3.
+003130 01 NPP1-9-BYTES REDEFINES NPP1-9 PIC X(03).
+003140*--------------------------------------------------------------
+003150* V2 decimal variants - unsigned/signed/separate sign.
+003160*--------------------------------------------------------------
+003170 01 NV2-1 PIC 99V99 USAGE COMP-3.
+003180 01 NV2-2 PIC S99V99 USAGE COMP-3.
+003190 01 NV2-3 PIC S99V99 USAGE COMP-3.
+003200 01 NV2-4 PIC S99V99 SIGN TRAILING USAGE COMP-3.
+003210 01 NV2-5 PIC S99V99 SIGN TRAILING USAGE COMP-3.
+003220 01 NV2-6 PIC S99V99 SIGN LEADING SEPARATE USAGE COMP-3.
+003230 01 NV2-6-BYTES REDEFINES NV2-6 PIC X(04).
+003240 01 NV2-7 PIC S99V99 SIGN LEADING SEPARATE USAGE COMP-3.
+003250 01 NV2-7-BYTES REDEFINES NV2-7 PIC X(04).
+003260 01 NV2-8 PIC S99V99 SIGN TRAILING SEPARATE USAGE COMP-3.
+003270 01 NV2-8-BYTES REDEFINES NV2-8 PIC X(04).
+003280 01 NV2-9 PIC S99V99 SIGN TRAILING SEPARATE USAGE COMP-3.
+003290 01 NV2-9-BYTES REDEFINES NV2-9 PIC X(04).
+003300*--------------------------------------------------------------
+003310* V1 decimal variants - unsigned/signed/separate sign.
+003320*--------------------------------------------------------------
+003330 01 NV1-1 PIC 99V9 USAGE COMP-3.
+003340 01 NV1-2 PIC S99V9 USAGE COMP-3.
+003350 01 NV1-3 PIC S99V9 USAGE COMP-3.
+003360 01 NV1-4 PIC S99V9 SIGN TRAILING USAGE COMP-3.
+003370 01 NV1-5 PIC S99V9 SIGN TRAILING USAGE COMP-3.
+003380 01 NV1-6 PIC S99V9 SIGN LEADING SEPARATE USAGE COMP-3.
+003390 01 NV1-6-BYTES REDEFINES NV1-6 PIC X(03).
+003400 01 NV1-7 PIC S99V9 SIGN LEADING SEPARATE USAGE COMP-3.
+003410 01 NV1-7-BYTES REDEFINES NV1-7 PIC X(03).
+003420 01 NV1-8 PIC S99V9 SIGN TRAILING SEPARATE USAGE COMP-3.
+003430 01 NV1-8-BYTES REDEFINES NV1-8 PIC X(03).
+003440 01 NV1-9 PIC S99V9 SIGN TRAILING SEPARATE USAGE COMP-3.
+003450 01 NV1-9-BYTES REDEFINES NV1-9 PIC X(03).
+003460 PROCEDURE        DIVISION.
+003470 0000-MAINLINE.
+003480     ACCEPT WS-RUN-MODE-CODE.
+003490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003500     PERFORM 2000-LOAD-RATE-FILE THRU 2000-EXIT
+003510         UNTIL RATE-FILE-EOF.
+003520     PERFORM 3000-VALIDATE-FIELDS THRU 3000-EXIT.
+003530     PERFORM 4000-TALLY-CONTROL-TOTALS THRU 4000-EXIT.
+003540     PERFORM 5000-WRITE-REPORT THRU 5000-EXIT.
+003550     PERFORM 6000-WRITE-INTERFACE-EXTRACT THRU 6000-EXIT.
+003560     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+003570     STOP RUN.
+003580*--------------------------------------------------------------
+003590 1000-INITIALIZE.
+003600     PERFORM 1040-READ-RESTART-POINT THRU 1040-EXIT.
+003610     OPEN INPUT RATE-FILE.
+003620     IF WS-RATE-FILE-STATUS NOT = "00"
+003630         DISPLAY "PROG: UNABLE TO OPEN RATE FILE, STATUS = "
+003640             WS-RATE-FILE-STATUS
+003650         MOVE "Y" TO WS-EOF-SWITCH
+003660     END-IF.
+003670     OPEN OUTPUT REPORT-FILE.
+003680     IF WS-REPORT-FILE-STATUS NOT = "00"
+003690         DISPLAY "PROG: UNABLE TO OPEN REPORT FILE, STATUS = "
+003700             WS-REPORT-FILE-STATUS
+003710     END-IF.
+003720     OPEN OUTPUT EXCEPTION-FILE.
+003730     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+003740         DISPLAY "PROG: UNABLE TO OPEN EXCEPTION FILE, STATUS = "
+003750             WS-EXCEPTION-FILE-STATUS
+003760     END-IF.
+003770     OPEN EXTEND CHECKPOINT-FILE.
+003780     IF WS-CHECKPOINT-FILE-STATUS = "35"
+003790         OPEN OUTPUT CHECKPOINT-FILE
+003800     END-IF.
+003810     IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+003820         DISPLAY "PROG: UNABLE TO OPEN CHECKPOINT FILE, STATUS = "
+003830             WS-CHECKPOINT-FILE-STATUS
+003840     END-IF.
+003850     OPEN OUTPUT INTERFACE-FILE.
+003860     IF WS-INTERFACE-FILE-STATUS NOT = "00"
+003870         DISPLAY "PROG: UNABLE TO OPEN INTERFACE FILE, STATUS = "
+003880             WS-INTERFACE-FILE-STATUS
+003890     END-IF.
+003900 1000-EXIT.
+003910     EXIT.
+003920*--------------------------------------------------------------
+003930* Restart point - read the checkpoint file left behind by a
+003940* prior run, if any, keeping the last (highest) record count
+003950* written. A missing checkpoint file is not an error - it
+003960* just means this is a fresh run with no restart point. The
+003970* count found is reported for the operator's benefit only;
+003980* this program always re-applies every record in the rate
+003990* file from the top, so no record is ever skipped on account
+004000* of it.
+004010*--------------------------------------------------------------
+004020 1040-READ-RESTART-POINT.
+004030     OPEN INPUT CHECKPOINT-FILE.
+004040     IF WS-CHECKPOINT-FILE-STATUS = "00"
+004050         PERFORM 1045-READ-ONE-CHECKPOINT THRU 1045-EXIT
+004060             UNTIL CHECKPOINT-FILE-EOF
+004070         CLOSE CHECKPOINT-FILE
+004080         IF WS-RESTART-COUNT > ZERO
+004090             DISPLAY "PROG: PRIOR RUN CHECKPOINTED THROUGH RATE "
+004100                 "RECORD " WS-RESTART-COUNT
+004110                 ", REPROCESSING RATE FILE FROM THE TOP"
+004120         END-IF
+004130     END-IF.
+004140 1040-EXIT.
+004150     EXIT.
+004160 1045-READ-ONE-CHECKPOINT.
+004170     READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+004180         AT END
+004190             MOVE "Y" TO WS-CHECKPOINT-EOF-SWITCH
+004200     END-READ.
+004210     IF NOT CHECKPOINT-FILE-EOF
+004220         MOVE CHK-RECORD-COUNT TO WS-RESTART-COUNT
+004230     END-IF.
+004240 1045-EXIT.
+004250     EXIT.
+004260*--------------------------------------------------------------
+004270 2000-LOAD-RATE-FILE.
+004280     READ RATE-FILE
+004290         AT END
+004300             MOVE "Y" TO WS-EOF-SWITCH
+004310     END-READ.
+004320     IF NOT RATE-FILE-EOF
+004330         ADD 1 TO WS-RATE-RECORD-COUNT
+004340         PERFORM 2100-APPLY-RATE-RECORD THRU 2100-EXIT
+004350         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+004360     END-IF.
+004370 2000-EXIT.
+004380     EXIT.
+004390*--------------------------------------------------------------
+004400* Write a checkpoint record every WS-CHECKPOINT-INTERVAL rate
+004410* records. The rate file is read and applied in full on every
+004420* run - there is no partial-file commit point, so the count
+004430* carried forward is for the operator message in 1040-EXIT
+004440* below and not used to skip re-applying any record.
+004450*--------------------------------------------------------------
+004460 2200-WRITE-CHECKPOINT.
+004470     ADD 1 TO WS-CHECKPOINT-TALLY.
+004480     IF WS-CHECKPOINT-TALLY = WS-CHECKPOINT-INTERVAL
+004490         MOVE WS-RATE-RECORD-COUNT TO CHK-RECORD-COUNT
+004500         MOVE SPACES TO CHECKPOINT-RECORD
+004510         MOVE WS-CHECKPOINT-LINE TO CHECKPOINT-RECORD
+004520         WRITE CHECKPOINT-RECORD
+004530         IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+004540             DISPLAY "PROG: WRITE FAILED ON CHECKPOINT FILE, "
+004550                 "STATUS = " WS-CHECKPOINT-FILE-STATUS
+004560             MOVE "Y" TO WS-IO-ERROR-SWITCH
+004570         END-IF
+004580         MOVE ZERO TO WS-CHECKPOINT-TALLY
+004590     END-IF.
+004600 2200-EXIT.
+004610     EXIT.
+004620*--------------------------------------------------------------
+004630* Each incoming record carries one field name and its signed
+004640* value; the value is moved into the matching COMP-3 slot and
+004650* COBOL aligns the decimal point/scale automatically from the
+004660* receiving PICTURE, so the same generic input layout drives
+004670* every sign/scale combination below.
+004680*--------------------------------------------------------------
+004690 2100-APPLY-RATE-RECORD.
+004700     EVALUATE RATE-REC-FIELD-NAME
+004710         WHEN "NP2-1"    MOVE RATE-REC-VALUE TO NP2-1
+004720         WHEN "NP2-2"    MOVE RATE-REC-VALUE TO NP2-2
+004730         WHEN "NP2-3"    MOVE RATE-REC-VALUE TO NP2-3
+004740         WHEN "NP2-4"    MOVE RATE-REC-VALUE TO NP2-4
+004750         WHEN "NP2-5"    MOVE RATE-REC-VALUE TO NP2-5
+004760         WHEN "NP2-6"    MOVE RATE-REC-VALUE TO NP2-6
+004770         WHEN "NP2-7"    MOVE RATE-REC-VALUE TO NP2-7
+004780         WHEN "NP2-8"    MOVE RATE-REC-VALUE TO NP2-8
+004790         WHEN "NP2-9"    MOVE RATE-REC-VALUE TO NP2-9
+004800         WHEN "NP1-1"    MOVE RATE-REC-VALUE TO NP1-1
+004810         WHEN "NP1-2"    MOVE RATE-REC-VALUE TO NP1-2
+004820         WHEN "NP1-3"    MOVE RATE-REC-VALUE TO NP1-3
+004830         WHEN "NP1-4"    MOVE RATE-REC-VALUE TO NP1-4
+004840         WHEN "NP1-5"    MOVE RATE-REC-VALUE TO NP1-5
+004850         WHEN "NP1-6"    MOVE RATE-REC-VALUE TO NP1-6
+004860         WHEN "NP1-7"    MOVE RATE-REC-VALUE TO NP1-7
+004870         WHEN "NP1-8"    MOVE RATE-REC-VALUE TO NP1-8
+004880         WHEN "NP1-9"    MOVE RATE-REC-VALUE TO NP1-9
+004890         WHEN "N-1"      MOVE RATE-REC-VALUE TO N-1
+004900         WHEN "N-2"      MOVE RATE-REC-VALUE TO N-2
+004910         WHEN "N-3"      MOVE RATE-REC-VALUE TO N-3
+004920         WHEN "N-4"      MOVE RATE-REC-VALUE TO N-4
+004930         WHEN "N-5"      MOVE RATE-REC-VALUE TO N-5
+004940         WHEN "N-6"      MOVE RATE-REC-VALUE TO N-6
+004950         WHEN "N-7"      MOVE RATE-REC-VALUE TO N-7
+004960         WHEN "N-8"      MOVE RATE-REC-VALUE TO N-8
+004970         WHEN "N-9"      MOVE RATE-REC-VALUE TO N-9
+004980         WHEN "NPP2-1"   MOVE RATE-REC-VALUE TO NPP2-1
+004990         WHEN "NPP2-2"   MOVE RATE-REC-VALUE TO NPP2-2
+005000         WHEN "NPP2-3"   MOVE RATE-REC-VALUE TO NPP2-3
+005010         WHEN "NPP2-4"   MOVE RATE-REC-VALUE TO NPP2-4
+005020         WHEN "NPP2-5"   MOVE RATE-REC-VALUE TO NPP2-5
+005030         WHEN "NPP2-6"   MOVE RATE-REC-VALUE TO NPP2-6
+005040         WHEN "NPP2-7"   MOVE RATE-REC-VALUE TO NPP2-7
+005050         WHEN "NPP2-8"   MOVE RATE-REC-VALUE TO NPP2-8
+005060         WHEN "NPP2-9"   MOVE RATE-REC-VALUE TO NPP2-9
+005070         WHEN "NPP1-1"   MOVE RATE-REC-VALUE TO NPP1-1
+005080         WHEN "NPP1-2"   MOVE RATE-REC-VALUE TO NPP1-2
+005090         WHEN "NPP1-3"   MOVE RATE-REC-VALUE TO NPP1-3
+005100         WHEN "NPP1-4"   MOVE RATE-REC-VALUE TO NPP1-4
+005110         WHEN "NPP1-5"   MOVE RATE-REC-VALUE TO NPP1-5
+005120         WHEN "NPP1-6"   MOVE RATE-REC-VALUE TO NPP1-6
+005130         WHEN "NPP1-7"   MOVE RATE-REC-VALUE TO NPP1-7
+005140         WHEN "NPP1-8"   MOVE RATE-REC-VALUE TO NPP1-8
+005150         WHEN "NPP1-9"   MOVE RATE-REC-VALUE TO NPP1-9
+005160         WHEN "NV2-1"    MOVE RATE-REC-VALUE TO NV2-1
+005170         WHEN "NV2-2"    MOVE RATE-REC-VALUE TO NV2-2
+005180         WHEN "NV2-3"    MOVE RATE-REC-VALUE TO NV2-3
+005190         WHEN "NV2-4"    MOVE RATE-REC-VALUE TO NV2-4
+005200         WHEN "NV2-5"    MOVE RATE-REC-VALUE TO NV2-5
+005210         WHEN "NV2-6"    MOVE RATE-REC-VALUE TO NV2-6
+005220         WHEN "NV2-7"    MOVE RATE-REC-VALUE TO NV2-7
+005230         WHEN "NV2-8"    MOVE RATE-REC-VALUE TO NV2-8
+005240         WHEN "NV2-9"    MOVE RATE-REC-VALUE TO NV2-9
+005250         WHEN "NV1-1"    MOVE RATE-REC-VALUE TO NV1-1
+005260         WHEN "NV1-2"    MOVE RATE-REC-VALUE TO NV1-2
+005270         WHEN "NV1-3"    MOVE RATE-REC-VALUE TO NV1-3
+005280         WHEN "NV1-4"    MOVE RATE-REC-VALUE TO NV1-4
+005290         WHEN "NV1-5"    MOVE RATE-REC-VALUE TO NV1-5
+005300         WHEN "NV1-6"    MOVE RATE-REC-VALUE TO NV1-6
+005310         WHEN "NV1-7"    MOVE RATE-REC-VALUE TO NV1-7
+005320         WHEN "NV1-8"    MOVE RATE-REC-VALUE TO NV1-8
+005330         WHEN "NV1-9"    MOVE RATE-REC-VALUE TO NV1-9
+005340         WHEN OTHER
+005350             DISPLAY "PROG: UNKNOWN RATE FIELD NAME "
+005360                 RATE-REC-FIELD-NAME
+005370     END-EVALUATE.
+005380 2100-EXIT.
+005390     EXIT.
+005400*--------------------------------------------------------------
+005410* Sign/scale validation - flags any field whose actual sign
+005420* does not match the encoding the field was defined to carry,
+005430* so a bad rate feed is caught before the report prints.
+005440*--------------------------------------------------------------
+005450 3000-VALIDATE-FIELDS.
+005460     PERFORM 3010-VALIDATE-NP2 THRU 3010-EXIT.
+005470     PERFORM 3020-VALIDATE-NP1 THRU 3020-EXIT.
+005480     PERFORM 3030-VALIDATE-N THRU 3030-EXIT.
+005490     PERFORM 3040-VALIDATE-NPP2 THRU 3040-EXIT.
+005500     PERFORM 3050-VALIDATE-NPP1 THRU 3050-EXIT.
+005510     PERFORM 3060-VALIDATE-NV2 THRU 3060-EXIT.
+005520     PERFORM 3070-VALIDATE-NV1 THRU 3070-EXIT.
+005530     PERFORM 3080-LOG-SIGN-LOSS THRU 3080-EXIT.
+005540 3000-EXIT.
+005550     EXIT.
+005560*--------------------------------------------------------------
+005570 3010-VALIDATE-NP2.
+005580     IF NP2-2 < 0
+005590         MOVE "NP2-2" TO EXC-FIELD-NAME
+005600         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+005610         MOVE NP2-2 TO EXC-VALUE
+005620         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+005630     END-IF.
+005640     MOVE "NP2-2" TO EXC-FIELD-NAME.
+005650     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+005660     MOVE NP2-2 TO WS-MAGNITUDE-ACTUAL.
+005670     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+005680     IF NP2-3 NOT < 0
+005690         MOVE "NP2-3" TO EXC-FIELD-NAME
+005700         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+005710         MOVE NP2-3 TO EXC-VALUE
+005720         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+005730     END-IF.
+005740     MOVE "NP2-3" TO EXC-FIELD-NAME.
+005750     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+005760     MOVE NP2-3 TO WS-MAGNITUDE-ACTUAL.
+005770     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+005780     IF NP2-4 < 0
+005790         MOVE "NP2-4" TO EXC-FIELD-NAME
+005800         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+005810         MOVE NP2-4 TO EXC-VALUE
+005820         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+005830     END-IF.
+005840     MOVE "NP2-4" TO EXC-FIELD-NAME.
+005850     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+005860     MOVE NP2-4 TO WS-MAGNITUDE-ACTUAL.
+005870     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+005880     IF NP2-5 NOT < 0
+005890         MOVE "NP2-5" TO EXC-FIELD-NAME
+005900         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+005910         MOVE NP2-5 TO EXC-VALUE
+005920         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+005930     END-IF.
+005940     MOVE "NP2-5" TO EXC-FIELD-NAME.
+005950     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+005960     MOVE NP2-5 TO WS-MAGNITUDE-ACTUAL.
+005970     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+005980     IF NP2-6 < 0
+005990         MOVE "NP2-6" TO EXC-FIELD-NAME
+006000         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+006010         MOVE NP2-6 TO EXC-VALUE
+006020         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006030     END-IF.
+006040     MOVE "NP2-6" TO EXC-FIELD-NAME.
+006050     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+006060     MOVE NP2-6 TO WS-MAGNITUDE-ACTUAL.
+006070     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006080     IF NP2-7 NOT < 0
+006090         MOVE "NP2-7" TO EXC-FIELD-NAME
+006100         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+006110         MOVE NP2-7 TO EXC-VALUE
+006120         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006130     END-IF.
+006140     MOVE "NP2-7" TO EXC-FIELD-NAME.
+006150     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+006160     MOVE NP2-7 TO WS-MAGNITUDE-ACTUAL.
+006170     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006180     IF NP2-8 < 0
+006190         MOVE "NP2-8" TO EXC-FIELD-NAME
+006200         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+006210         MOVE NP2-8 TO EXC-VALUE
+006220         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006230     END-IF.
+006240     MOVE "NP2-8" TO EXC-FIELD-NAME.
+006250     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+006260     MOVE NP2-8 TO WS-MAGNITUDE-ACTUAL.
+006270     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006280     IF NP2-9 NOT < 0
+006290         MOVE "NP2-9" TO EXC-FIELD-NAME
+006300         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+006310         MOVE NP2-9 TO EXC-VALUE
+006320         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006330     END-IF.
+006340     MOVE "NP2-9" TO EXC-FIELD-NAME.
+006350     MOVE NP2-1 TO WS-MAGNITUDE-EXPECTED.
+006360     MOVE NP2-9 TO WS-MAGNITUDE-ACTUAL.
+006370     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006380 3010-EXIT.
+006390     EXIT.
+006400*--------------------------------------------------------------
+006410 3020-VALIDATE-NP1.
+006420     IF NP1-2 < 0
+006430         MOVE "NP1-2" TO EXC-FIELD-NAME
+006440         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+006450         MOVE NP1-2 TO EXC-VALUE
+006460         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006470     END-IF.
+006480     MOVE "NP1-2" TO EXC-FIELD-NAME.
+006490     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+006500     MOVE NP1-2 TO WS-MAGNITUDE-ACTUAL.
+006510     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006520     IF NP1-3 NOT < 0
+006530         MOVE "NP1-3" TO EXC-FIELD-NAME
+006540         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+006550         MOVE NP1-3 TO EXC-VALUE
+006560         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006570     END-IF.
+006580     MOVE "NP1-3" TO EXC-FIELD-NAME.
+006590     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+006600     MOVE NP1-3 TO WS-MAGNITUDE-ACTUAL.
+006610     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006620     IF NP1-4 < 0
+006630         MOVE "NP1-4" TO EXC-FIELD-NAME
+006640         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+006650         MOVE NP1-4 TO EXC-VALUE
+006660         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006670     END-IF.
+006680     MOVE "NP1-4" TO EXC-FIELD-NAME.
+006690     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+006700     MOVE NP1-4 TO WS-MAGNITUDE-ACTUAL.
+006710     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006720     IF NP1-5 NOT < 0
+006730         MOVE "NP1-5" TO EXC-FIELD-NAME
+006740         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+006750         MOVE NP1-5 TO EXC-VALUE
+006760         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006770     END-IF.
+006780     MOVE "NP1-5" TO EXC-FIELD-NAME.
+006790     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+006800     MOVE NP1-5 TO WS-MAGNITUDE-ACTUAL.
+006810     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006820     IF NP1-6 < 0
+006830         MOVE "NP1-6" TO EXC-FIELD-NAME
+006840         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+006850         MOVE NP1-6 TO EXC-VALUE
+006860         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006870     END-IF.
+006880     MOVE "NP1-6" TO EXC-FIELD-NAME.
+006890     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+006900     MOVE NP1-6 TO WS-MAGNITUDE-ACTUAL.
+006910     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+006920     IF NP1-7 NOT < 0
+006930         MOVE "NP1-7" TO EXC-FIELD-NAME
+006940         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+006950         MOVE NP1-7 TO EXC-VALUE
+006960         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+006970     END-IF.
+006980     MOVE "NP1-7" TO EXC-FIELD-NAME.
+006990     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+007000     MOVE NP1-7 TO WS-MAGNITUDE-ACTUAL.
+007010     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007020     IF NP1-8 < 0
+007030         MOVE "NP1-8" TO EXC-FIELD-NAME
+007040         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+007050         MOVE NP1-8 TO EXC-VALUE
+007060         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007070     END-IF.
+007080     MOVE "NP1-8" TO EXC-FIELD-NAME.
+007090     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+007100     MOVE NP1-8 TO WS-MAGNITUDE-ACTUAL.
+007110     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007120     IF NP1-9 NOT < 0
+007130         MOVE "NP1-9" TO EXC-FIELD-NAME
+007140         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+007150         MOVE NP1-9 TO EXC-VALUE
+007160         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007170     END-IF.
+007180     MOVE "NP1-9" TO EXC-FIELD-NAME.
+007190     MOVE NP1-1 TO WS-MAGNITUDE-EXPECTED.
+007200     MOVE NP1-9 TO WS-MAGNITUDE-ACTUAL.
+007210     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007220 3020-EXIT.
+007230     EXIT.
+007240*--------------------------------------------------------------
+007250 3030-VALIDATE-N.
+007260     IF N-2 < 0
+007270         MOVE "N-2" TO EXC-FIELD-NAME
+007280         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+007290         MOVE N-2 TO EXC-VALUE
+007300         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007310     END-IF.
+007320     MOVE "N-2" TO EXC-FIELD-NAME.
+007330     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007340     MOVE N-2 TO WS-MAGNITUDE-ACTUAL.
+007350     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007360     IF N-3 NOT < 0
+007370         MOVE "N-3" TO EXC-FIELD-NAME
+007380         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+007390         MOVE N-3 TO EXC-VALUE
+007400         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007410     END-IF.
+007420     MOVE "N-3" TO EXC-FIELD-NAME.
+007430     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007440     MOVE N-3 TO WS-MAGNITUDE-ACTUAL.
+007450     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007460     IF N-4 < 0
+007470         MOVE "N-4" TO EXC-FIELD-NAME
+007480         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+007490         MOVE N-4 TO EXC-VALUE
+007500         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007510     END-IF.
+007520     MOVE "N-4" TO EXC-FIELD-NAME.
+007530     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007540     MOVE N-4 TO WS-MAGNITUDE-ACTUAL.
+007550     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007560     IF N-5 NOT < 0
+007570         MOVE "N-5" TO EXC-FIELD-NAME
+007580         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+007590         MOVE N-5 TO EXC-VALUE
+007600         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007610     END-IF.
+007620     MOVE "N-5" TO EXC-FIELD-NAME.
+007630     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007640     MOVE N-5 TO WS-MAGNITUDE-ACTUAL.
+007650     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007660     IF N-6 < 0
+007670         MOVE "N-6" TO EXC-FIELD-NAME
+007680         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+007690         MOVE N-6 TO EXC-VALUE
+007700         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007710     END-IF.
+007720     MOVE "N-6" TO EXC-FIELD-NAME.
+007730     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007740     MOVE N-6 TO WS-MAGNITUDE-ACTUAL.
+007750     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007760     IF N-7 NOT < 0
+007770         MOVE "N-7" TO EXC-FIELD-NAME
+007780         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+007790         MOVE N-7 TO EXC-VALUE
+007800         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007810     END-IF.
+007820     MOVE "N-7" TO EXC-FIELD-NAME.
+007830     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007840     MOVE N-7 TO WS-MAGNITUDE-ACTUAL.
+007850     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007860     IF N-8 < 0
+007870         MOVE "N-8" TO EXC-FIELD-NAME
+007880         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+007890         MOVE N-8 TO EXC-VALUE
+007900         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+007910     END-IF.
+007920     MOVE "N-8" TO EXC-FIELD-NAME.
+007930     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+007940     MOVE N-8 TO WS-MAGNITUDE-ACTUAL.
+007950     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+007960     IF N-9 NOT < 0
+007970         MOVE "N-9" TO EXC-FIELD-NAME
+007980         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+007990         MOVE N-9 TO EXC-VALUE
+008000         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008010     END-IF.
+008020     MOVE "N-9" TO EXC-FIELD-NAME.
+008030     MOVE N-1 TO WS-MAGNITUDE-EXPECTED.
+008040     MOVE N-9 TO WS-MAGNITUDE-ACTUAL.
+008050     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008060 3030-EXIT.
+008070     EXIT.
+008080*--------------------------------------------------------------
+008090 3040-VALIDATE-NPP2.
+008100     IF NPP2-2 < 0
+008110         MOVE "NPP2-2" TO EXC-FIELD-NAME
+008120         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+008130         MOVE NPP2-2 TO EXC-VALUE
+008140         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008150     END-IF.
+008160     MOVE "NPP2-2" TO EXC-FIELD-NAME.
+008170     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008180     MOVE NPP2-2 TO WS-MAGNITUDE-ACTUAL.
+008190     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008200     IF NPP2-3 NOT < 0
+008210         MOVE "NPP2-3" TO EXC-FIELD-NAME
+008220         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+008230         MOVE NPP2-3 TO EXC-VALUE
+008240         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008250     END-IF.
+008260     MOVE "NPP2-3" TO EXC-FIELD-NAME.
+008270     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008280     MOVE NPP2-3 TO WS-MAGNITUDE-ACTUAL.
+008290     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008300     IF NPP2-4 < 0
+008310         MOVE "NPP2-4" TO EXC-FIELD-NAME
+008320         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+008330         MOVE NPP2-4 TO EXC-VALUE
+008340         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008350     END-IF.
+008360     MOVE "NPP2-4" TO EXC-FIELD-NAME.
+008370     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008380     MOVE NPP2-4 TO WS-MAGNITUDE-ACTUAL.
+008390     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008400     IF NPP2-5 NOT < 0
+008410         MOVE "NPP2-5" TO EXC-FIELD-NAME
+008420         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+008430         MOVE NPP2-5 TO EXC-VALUE
+008440         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008450     END-IF.
+008460     MOVE "NPP2-5" TO EXC-FIELD-NAME.
+008470     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008480     MOVE NPP2-5 TO WS-MAGNITUDE-ACTUAL.
+008490     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008500     IF NPP2-6 < 0
+008510         MOVE "NPP2-6" TO EXC-FIELD-NAME
+008520         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+008530         MOVE NPP2-6 TO EXC-VALUE
+008540         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008550     END-IF.
+008560     MOVE "NPP2-6" TO EXC-FIELD-NAME.
+008570     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008580     MOVE NPP2-6 TO WS-MAGNITUDE-ACTUAL.
+008590     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008600     IF NPP2-7 NOT < 0
+008610         MOVE "NPP2-7" TO EXC-FIELD-NAME
+008620         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+008630         MOVE NPP2-7 TO EXC-VALUE
+008640         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008650     END-IF.
+008660     MOVE "NPP2-7" TO EXC-FIELD-NAME.
+008670     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008680     MOVE NPP2-7 TO WS-MAGNITUDE-ACTUAL.
+008690     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008700     IF NPP2-8 < 0
+008710         MOVE "NPP2-8" TO EXC-FIELD-NAME
+008720         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+008730         MOVE NPP2-8 TO EXC-VALUE
+008740         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008750     END-IF.
+008760     MOVE "NPP2-8" TO EXC-FIELD-NAME.
+008770     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008780     MOVE NPP2-8 TO WS-MAGNITUDE-ACTUAL.
+008790     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008800     IF NPP2-9 NOT < 0
+008810         MOVE "NPP2-9" TO EXC-FIELD-NAME
+008820         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+008830         MOVE NPP2-9 TO EXC-VALUE
+008840         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008850     END-IF.
+008860     MOVE "NPP2-9" TO EXC-FIELD-NAME.
+008870     MOVE NPP2-1 TO WS-MAGNITUDE-EXPECTED.
+008880     MOVE NPP2-9 TO WS-MAGNITUDE-ACTUAL.
+008890     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+008900 3040-EXIT.
+008910     EXIT.
+008920*--------------------------------------------------------------
+008930 3050-VALIDATE-NPP1.
+008940     IF NPP1-2 < 0
+008950         MOVE "NPP1-2" TO EXC-FIELD-NAME
+008960         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+008970         MOVE NPP1-2 TO EXC-VALUE
+008980         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+008990     END-IF.
+009000     MOVE "NPP1-2" TO EXC-FIELD-NAME.
+009010     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009020     MOVE NPP1-2 TO WS-MAGNITUDE-ACTUAL.
+009030     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009040     IF NPP1-3 NOT < 0
+009050         MOVE "NPP1-3" TO EXC-FIELD-NAME
+009060         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+009070         MOVE NPP1-3 TO EXC-VALUE
+009080         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009090     END-IF.
+009100     MOVE "NPP1-3" TO EXC-FIELD-NAME.
+009110     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009120     MOVE NPP1-3 TO WS-MAGNITUDE-ACTUAL.
+009130     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009140     IF NPP1-4 < 0
+009150         MOVE "NPP1-4" TO EXC-FIELD-NAME
+009160         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+009170         MOVE NPP1-4 TO EXC-VALUE
+009180         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009190     END-IF.
+009200     MOVE "NPP1-4" TO EXC-FIELD-NAME.
+009210     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009220     MOVE NPP1-4 TO WS-MAGNITUDE-ACTUAL.
+009230     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009240     IF NPP1-5 NOT < 0
+009250         MOVE "NPP1-5" TO EXC-FIELD-NAME
+009260         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+009270         MOVE NPP1-5 TO EXC-VALUE
+009280         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009290     END-IF.
+009300     MOVE "NPP1-5" TO EXC-FIELD-NAME.
+009310     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009320     MOVE NPP1-5 TO WS-MAGNITUDE-ACTUAL.
+009330     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009340     IF NPP1-6 < 0
+009350         MOVE "NPP1-6" TO EXC-FIELD-NAME
+009360         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+009370         MOVE NPP1-6 TO EXC-VALUE
+009380         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009390     END-IF.
+009400     MOVE "NPP1-6" TO EXC-FIELD-NAME.
+009410     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009420     MOVE NPP1-6 TO WS-MAGNITUDE-ACTUAL.
+009430     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009440     IF NPP1-7 NOT < 0
+009450         MOVE "NPP1-7" TO EXC-FIELD-NAME
+009460         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+009470         MOVE NPP1-7 TO EXC-VALUE
+009480         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009490     END-IF.
+009500     MOVE "NPP1-7" TO EXC-FIELD-NAME.
+009510     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009520     MOVE NPP1-7 TO WS-MAGNITUDE-ACTUAL.
+009530     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009540     IF NPP1-8 < 0
+009550         MOVE "NPP1-8" TO EXC-FIELD-NAME
+009560         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+009570         MOVE NPP1-8 TO EXC-VALUE
+009580         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009590     END-IF.
+009600     MOVE "NPP1-8" TO EXC-FIELD-NAME.
+009610     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009620     MOVE NPP1-8 TO WS-MAGNITUDE-ACTUAL.
+009630     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009640     IF NPP1-9 NOT < 0
+009650         MOVE "NPP1-9" TO EXC-FIELD-NAME
+009660         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+009670         MOVE NPP1-9 TO EXC-VALUE
+009680         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009690     END-IF.
+009700     MOVE "NPP1-9" TO EXC-FIELD-NAME.
+009710     MOVE NPP1-1 TO WS-MAGNITUDE-EXPECTED.
+009720     MOVE NPP1-9 TO WS-MAGNITUDE-ACTUAL.
+009730     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009740 3050-EXIT.
+009750     EXIT.
+009760*--------------------------------------------------------------
+009770 3060-VALIDATE-NV2.
+009780     IF NV2-2 < 0
+009790         MOVE "NV2-2" TO EXC-FIELD-NAME
+009800         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+009810         MOVE NV2-2 TO EXC-VALUE
+009820         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009830     END-IF.
+009840     MOVE "NV2-2" TO EXC-FIELD-NAME.
+009850     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+009860     MOVE NV2-2 TO WS-MAGNITUDE-ACTUAL.
+009870     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009880     IF NV2-3 NOT < 0
+009890         MOVE "NV2-3" TO EXC-FIELD-NAME
+009900         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+009910         MOVE NV2-3 TO EXC-VALUE
+009920         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+009930     END-IF.
+009940     MOVE "NV2-3" TO EXC-FIELD-NAME.
+009950     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+009960     MOVE NV2-3 TO WS-MAGNITUDE-ACTUAL.
+009970     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+009980     IF NV2-4 < 0
+009990         MOVE "NV2-4" TO EXC-FIELD-NAME
+010000         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+010010         MOVE NV2-4 TO EXC-VALUE
+010020         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010030     END-IF.
+010040     MOVE "NV2-4" TO EXC-FIELD-NAME.
+010050     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+010060     MOVE NV2-4 TO WS-MAGNITUDE-ACTUAL.
+010070     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010080     IF NV2-5 NOT < 0
+010090         MOVE "NV2-5" TO EXC-FIELD-NAME
+010100         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+010110         MOVE NV2-5 TO EXC-VALUE
+010120         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010130     END-IF.
+010140     MOVE "NV2-5" TO EXC-FIELD-NAME.
+010150     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+010160     MOVE NV2-5 TO WS-MAGNITUDE-ACTUAL.
+010170     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010180     IF NV2-6 < 0
+010190         MOVE "NV2-6" TO EXC-FIELD-NAME
+010200         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+010210         MOVE NV2-6 TO EXC-VALUE
+010220         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010230     END-IF.
+010240     MOVE "NV2-6" TO EXC-FIELD-NAME.
+010250     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+010260     MOVE NV2-6 TO WS-MAGNITUDE-ACTUAL.
+010270     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010280     IF NV2-7 NOT < 0
+010290         MOVE "NV2-7" TO EXC-FIELD-NAME
+010300         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+010310         MOVE NV2-7 TO EXC-VALUE
+010320         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010330     END-IF.
+010340     MOVE "NV2-7" TO EXC-FIELD-NAME.
+010350     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+010360     MOVE NV2-7 TO WS-MAGNITUDE-ACTUAL.
+010370     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010380     IF NV2-8 < 0
+010390         MOVE "NV2-8" TO EXC-FIELD-NAME
+010400         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+010410         MOVE NV2-8 TO EXC-VALUE
+010420         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010430     END-IF.
+010440     MOVE "NV2-8" TO EXC-FIELD-NAME.
+010450     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+010460     MOVE NV2-8 TO WS-MAGNITUDE-ACTUAL.
+010470     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010480     IF NV2-9 NOT < 0
+010490         MOVE "NV2-9" TO EXC-FIELD-NAME
+010500         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+010510         MOVE NV2-9 TO EXC-VALUE
+010520         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010530     END-IF.
+010540     MOVE "NV2-9" TO EXC-FIELD-NAME.
+010550     MOVE NV2-1 TO WS-MAGNITUDE-EXPECTED.
+010560     MOVE NV2-9 TO WS-MAGNITUDE-ACTUAL.
+010570     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010580 3060-EXIT.
+010590     EXIT.
+010600*--------------------------------------------------------------
+010610 3070-VALIDATE-NV1.
+010620     IF NV1-2 < 0
+010630         MOVE "NV1-2" TO EXC-FIELD-NAME
+010640         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+010650         MOVE NV1-2 TO EXC-VALUE
+010660         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010670     END-IF.
+010680     MOVE "NV1-2" TO EXC-FIELD-NAME.
+010690     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+010700     MOVE NV1-2 TO WS-MAGNITUDE-ACTUAL.
+010710     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010720     IF NV1-3 NOT < 0
+010730         MOVE "NV1-3" TO EXC-FIELD-NAME
+010740         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+010750         MOVE NV1-3 TO EXC-VALUE
+010760         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010770     END-IF.
+010780     MOVE "NV1-3" TO EXC-FIELD-NAME.
+010790     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+010800     MOVE NV1-3 TO WS-MAGNITUDE-ACTUAL.
+010810     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010820     IF NV1-4 < 0
+010830         MOVE "NV1-4" TO EXC-FIELD-NAME
+010840         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+010850         MOVE NV1-4 TO EXC-VALUE
+010860         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010870     END-IF.
+010880     MOVE "NV1-4" TO EXC-FIELD-NAME.
+010890     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+010900     MOVE NV1-4 TO WS-MAGNITUDE-ACTUAL.
+010910     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+010920     IF NV1-5 NOT < 0
+010930         MOVE "NV1-5" TO EXC-FIELD-NAME
+010940         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+010950         MOVE NV1-5 TO EXC-VALUE
+010960         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+010970     END-IF.
+010980     MOVE "NV1-5" TO EXC-FIELD-NAME.
+010990     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+011000     MOVE NV1-5 TO WS-MAGNITUDE-ACTUAL.
+011010     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+011020     IF NV1-6 < 0
+011030         MOVE "NV1-6" TO EXC-FIELD-NAME
+011040         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+011050         MOVE NV1-6 TO EXC-VALUE
+011060         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+011070     END-IF.
+011080     MOVE "NV1-6" TO EXC-FIELD-NAME.
+011090     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+011100     MOVE NV1-6 TO WS-MAGNITUDE-ACTUAL.
+011110     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+011120     IF NV1-7 NOT < 0
+011130         MOVE "NV1-7" TO EXC-FIELD-NAME
+011140         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+011150         MOVE NV1-7 TO EXC-VALUE
+011160         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+011170     END-IF.
+011180     MOVE "NV1-7" TO EXC-FIELD-NAME.
+011190     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+011200     MOVE NV1-7 TO WS-MAGNITUDE-ACTUAL.
+011210     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+011220     IF NV1-8 < 0
+011230         MOVE "NV1-8" TO EXC-FIELD-NAME
+011240         MOVE "EXPECTED POSITIVE, GOT NEGATIVE" TO EXC-MESSAGE
+011250         MOVE NV1-8 TO EXC-VALUE
+011260         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+011270     END-IF.
+011280     MOVE "NV1-8" TO EXC-FIELD-NAME.
+011290     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+011300     MOVE NV1-8 TO WS-MAGNITUDE-ACTUAL.
+011310     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+011320     IF NV1-9 NOT < 0
+011330         MOVE "NV1-9" TO EXC-FIELD-NAME
+011340         MOVE "EXPECTED NEGATIVE, GOT POSITIVE" TO EXC-MESSAGE
+011350         MOVE NV1-9 TO EXC-VALUE
+011360         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+011370     END-IF.
+011380     MOVE "NV1-9" TO EXC-FIELD-NAME.
+011390     MOVE NV1-1 TO WS-MAGNITUDE-EXPECTED.
+011400     MOVE NV1-9 TO WS-MAGNITUDE-ACTUAL.
+011410     PERFORM 3090-CHECK-MAGNITUDE THRU 3090-EXIT.
+011420 3070-EXIT.
+011430     EXIT.
+011440*----------------------------------------------------------------
+011450* Sign-loss logging - any SIGN LEADING/TRAILING SEPARATE
+011460* variant (6-9) carrying a negative value gets its own
+011470* exception-log entry with the raw byte image of the
+011480* field, independent of VALIDATE-FIELDS above, since a
+011490* negative value there is often the expected encoding,
+011500* not a mismatch - we only care whether the sign byte
+011510* survived, not whether the sign matches the variant.
+011520*----------------------------------------------------------------
+011530 3080-LOG-SIGN-LOSS.
+011540     PERFORM 3081-LOG-NP2-SIGN-LOSS
+011550         THRU 3081-EXIT.
+011560     PERFORM 3082-LOG-NP1-SIGN-LOSS
+011570         THRU 3082-EXIT.
+011580     PERFORM 3083-LOG-N-SIGN-LOSS
+011590         THRU 3083-EXIT.
+011600     PERFORM 3084-LOG-NPP2-SIGN-LOSS
+011610         THRU 3084-EXIT.
+011620     PERFORM 3085-LOG-NPP1-SIGN-LOSS
+011630         THRU 3085-EXIT.
+011640     PERFORM 3086-LOG-NV2-SIGN-LOSS
+011650         THRU 3086-EXIT.
+011660     PERFORM 3087-LOG-NV1-SIGN-LOSS
+011670         THRU 3087-EXIT.
+011680 3080-EXIT.
+011690     EXIT.
+011700*----------------------------------------------------------------
+011710 3081-LOG-NP2-SIGN-LOSS.
+011720     IF NP2-6 < 0
+011730         MOVE "NP2-6" TO SGN-FIELD-NAME
+011740         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+011750             TO SGN-MESSAGE
+011760         MOVE NP2-6-BYTES TO SGN-RAW-BYTES
+011770         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+011780     END-IF.
+011790     IF NP2-7 < 0
+011800         MOVE "NP2-7" TO SGN-FIELD-NAME
+011810         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+011820             TO SGN-MESSAGE
+011830         MOVE NP2-7-BYTES TO SGN-RAW-BYTES
+011840         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+011850     END-IF.
+011860     IF NP2-8 < 0
+011870         MOVE "NP2-8" TO SGN-FIELD-NAME
+011880         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+011890             TO SGN-MESSAGE
+011900         MOVE NP2-8-BYTES TO SGN-RAW-BYTES
+011910         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+011920     END-IF.
+011930     IF NP2-9 < 0
+011940         MOVE "NP2-9" TO SGN-FIELD-NAME
+011950         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+011960             TO SGN-MESSAGE
+011970         MOVE NP2-9-BYTES TO SGN-RAW-BYTES
+011980         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+011990     END-IF.
+012000 3081-EXIT.
+012010     EXIT.
+012020*----------------------------------------------------------------
+012030 3082-LOG-NP1-SIGN-LOSS.
+012040     IF NP1-6 < 0
+012050         MOVE "NP1-6" TO SGN-FIELD-NAME
+012060         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+012070             TO SGN-MESSAGE
+012080         MOVE NP1-6-BYTES TO SGN-RAW-BYTES
+012090         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012100     END-IF.
+012110     IF NP1-7 < 0
+012120         MOVE "NP1-7" TO SGN-FIELD-NAME
+012130         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+012140             TO SGN-MESSAGE
+012150         MOVE NP1-7-BYTES TO SGN-RAW-BYTES
+012160         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012170     END-IF.
+012180     IF NP1-8 < 0
+012190         MOVE "NP1-8" TO SGN-FIELD-NAME
+012200         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+012210             TO SGN-MESSAGE
+012220         MOVE NP1-8-BYTES TO SGN-RAW-BYTES
+012230         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012240     END-IF.
+012250     IF NP1-9 < 0
+012260         MOVE "NP1-9" TO SGN-FIELD-NAME
+012270         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+012280             TO SGN-MESSAGE
+012290         MOVE NP1-9-BYTES TO SGN-RAW-BYTES
+012300         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012310     END-IF.
+012320 3082-EXIT.
+012330     EXIT.
+012340*----------------------------------------------------------------
+012350 3083-LOG-N-SIGN-LOSS.
+012360     IF N-6 < 0
+012370         MOVE "N-6" TO SGN-FIELD-NAME
+012380         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+012390             TO SGN-MESSAGE
+012400         MOVE N-6-BYTES TO SGN-RAW-BYTES
+012410         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012420     END-IF.
+012430     IF N-7 < 0
+012440         MOVE "N-7" TO SGN-FIELD-NAME
+012450         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+012460             TO SGN-MESSAGE
+012470         MOVE N-7-BYTES TO SGN-RAW-BYTES
+012480         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012490     END-IF.
+012500     IF N-8 < 0
+012510         MOVE "N-8" TO SGN-FIELD-NAME
+012520         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+012530             TO SGN-MESSAGE
+012540         MOVE N-8-BYTES TO SGN-RAW-BYTES
+012550         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012560     END-IF.
+012570     IF N-9 < 0
+012580         MOVE "N-9" TO SGN-FIELD-NAME
+012590         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+012600             TO SGN-MESSAGE
+012610         MOVE N-9-BYTES TO SGN-RAW-BYTES
+012620         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012630     END-IF.
+012640 3083-EXIT.
+012650     EXIT.
+012660*----------------------------------------------------------------
+012670 3084-LOG-NPP2-SIGN-LOSS.
+012680     IF NPP2-6 < 0
+012690         MOVE "NPP2-6" TO SGN-FIELD-NAME
+012700         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+012710             TO SGN-MESSAGE
+012720         MOVE NPP2-6-BYTES TO SGN-RAW-BYTES
+012730         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012740     END-IF.
+012750     IF NPP2-7 < 0
+012760         MOVE "NPP2-7" TO SGN-FIELD-NAME
+012770         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+012780             TO SGN-MESSAGE
+012790         MOVE NPP2-7-BYTES TO SGN-RAW-BYTES
+012800         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012810     END-IF.
+012820     IF NPP2-8 < 0
+012830         MOVE "NPP2-8" TO SGN-FIELD-NAME
+012840         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+012850             TO SGN-MESSAGE
+012860         MOVE NPP2-8-BYTES TO SGN-RAW-BYTES
+012870         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012880     END-IF.
+012890     IF NPP2-9 < 0
+012900         MOVE "NPP2-9" TO SGN-FIELD-NAME
+012910         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+012920             TO SGN-MESSAGE
+012930         MOVE NPP2-9-BYTES TO SGN-RAW-BYTES
+012940         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+012950     END-IF.
+012960 3084-EXIT.
+012970     EXIT.
+012980*----------------------------------------------------------------
+012990 3085-LOG-NPP1-SIGN-LOSS.
+013000     IF NPP1-6 < 0
+013010         MOVE "NPP1-6" TO SGN-FIELD-NAME
+013020         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+013030             TO SGN-MESSAGE
+013040         MOVE NPP1-6-BYTES TO SGN-RAW-BYTES
+013050         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013060     END-IF.
+013070     IF NPP1-7 < 0
+013080         MOVE "NPP1-7" TO SGN-FIELD-NAME
+013090         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+013100             TO SGN-MESSAGE
+013110         MOVE NPP1-7-BYTES TO SGN-RAW-BYTES
+013120         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013130     END-IF.
+013140     IF NPP1-8 < 0
+013150         MOVE "NPP1-8" TO SGN-FIELD-NAME
+013160         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+013170             TO SGN-MESSAGE
+013180         MOVE NPP1-8-BYTES TO SGN-RAW-BYTES
+013190         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013200     END-IF.
+013210     IF NPP1-9 < 0
+013220         MOVE "NPP1-9" TO SGN-FIELD-NAME
+013230         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+013240             TO SGN-MESSAGE
+013250         MOVE NPP1-9-BYTES TO SGN-RAW-BYTES
+013260         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013270     END-IF.
+013280 3085-EXIT.
+013290     EXIT.
+013300*----------------------------------------------------------------
+013310 3086-LOG-NV2-SIGN-LOSS.
+013320     IF NV2-6 < 0
+013330         MOVE "NV2-6" TO SGN-FIELD-NAME
+013340         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+013350             TO SGN-MESSAGE
+013360         MOVE NV2-6-BYTES TO SGN-RAW-BYTES
+013370         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013380     END-IF.
+013390     IF NV2-7 < 0
+013400         MOVE "NV2-7" TO SGN-FIELD-NAME
+013410         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+013420             TO SGN-MESSAGE
+013430         MOVE NV2-7-BYTES TO SGN-RAW-BYTES
+013440         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013450     END-IF.
+013460     IF NV2-8 < 0
+013470         MOVE "NV2-8" TO SGN-FIELD-NAME
+013480         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+013490             TO SGN-MESSAGE
+013500         MOVE NV2-8-BYTES TO SGN-RAW-BYTES
+013510         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013520     END-IF.
+013530     IF NV2-9 < 0
+013540         MOVE "NV2-9" TO SGN-FIELD-NAME
+013550         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+013560             TO SGN-MESSAGE
+013570         MOVE NV2-9-BYTES TO SGN-RAW-BYTES
+013580         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013590     END-IF.
+013600 3086-EXIT.
+013610     EXIT.
+013620*----------------------------------------------------------------
+013630 3087-LOG-NV1-SIGN-LOSS.
+013640     IF NV1-6 < 0
+013650         MOVE "NV1-6" TO SGN-FIELD-NAME
+013660         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+013670             TO SGN-MESSAGE
+013680         MOVE NV1-6-BYTES TO SGN-RAW-BYTES
+013690         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013700     END-IF.
+013710     IF NV1-7 < 0
+013720         MOVE "NV1-7" TO SGN-FIELD-NAME
+013730         MOVE "NEGATIVE VALUE IN SIGN LEADING SEPARATE FIELD"
+013740             TO SGN-MESSAGE
+013750         MOVE NV1-7-BYTES TO SGN-RAW-BYTES
+013760         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013770     END-IF.
+013780     IF NV1-8 < 0
+013790         MOVE "NV1-8" TO SGN-FIELD-NAME
+013800         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+013810             TO SGN-MESSAGE
+013820         MOVE NV1-8-BYTES TO SGN-RAW-BYTES
+013830         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013840     END-IF.
+013850     IF NV1-9 < 0
+013860         MOVE "NV1-9" TO SGN-FIELD-NAME
+013870         MOVE "NEGATIVE VALUE IN SIGN TRAILING SEPARATE FIELD"
+013880             TO SGN-MESSAGE
+013890         MOVE NV1-9-BYTES TO SGN-RAW-BYTES
+013900         PERFORM 3810-WRITE-SIGNLOSS THRU 3810-EXIT
+013910     END-IF.
+013920 3087-EXIT.
+013930     EXIT.
+013940*----------------------------------------------------------------
+013950* Magnitude check - called by every 3010-3070 group paragraph
+013960* once per variant 2-9, with EXC-FIELD-NAME, WS-MAGNITUDE-
+013970* EXPECTED (the group's variant-1 reading) and WS-MAGNITUDE-
+013980* ACTUAL (this variant's raw reading) already moved by the
+013990* caller. Strips the sign off WS-MAGNITUDE-ACTUAL and compares
+014000* it against WS-MAGNITUDE-EXPECTED, since every variant is
+014010* supposed to carry the same magnitude as the group's unsigned
+014020* base reading, just under a different sign/scale convention.
+014030*----------------------------------------------------------------
+014040 3090-CHECK-MAGNITUDE.
+014050     IF WS-MAGNITUDE-ACTUAL < 0
+014060         COMPUTE WS-MAGNITUDE-ACTUAL = WS-MAGNITUDE-ACTUAL * -1
+014070     END-IF.
+014080     IF WS-MAGNITUDE-ACTUAL NOT = WS-MAGNITUDE-EXPECTED
+014090         MOVE "MAGNITUDE MISMATCH VS VARIANT 1" TO EXC-MESSAGE
+014100         MOVE WS-MAGNITUDE-ACTUAL TO EXC-VALUE
+014110         PERFORM 3800-WRITE-EXCEPTION THRU 3800-EXIT
+014120     END-IF.
+014130 3090-EXIT.
+014140     EXIT.
+014150*----------------------------------------------------------------
+014160 3810-WRITE-SIGNLOSS.
+014170     MOVE SPACES TO EXCEPTION-RECORD.
+014180     MOVE WS-SIGNLOSS-LINE TO EXCEPTION-RECORD.
+014190     WRITE EXCEPTION-RECORD.
+014200     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+014210         DISPLAY "PROG: WRITE FAILED ON EXCEPTION FILE, STATUS = "
+014220             WS-EXCEPTION-FILE-STATUS
+014230         MOVE "Y" TO WS-IO-ERROR-SWITCH
+014240     END-IF.
+014250     ADD 1 TO WS-SIGNLOSS-COUNT.
+014260 3810-EXIT.
+014270     EXIT.
+014280*----------------------------------------------------------------
+014290*--------------------------------------------------------------
+014300 3800-WRITE-EXCEPTION.
+014310     MOVE SPACES TO EXCEPTION-RECORD.
+014320     MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+014330     WRITE EXCEPTION-RECORD.
+014340     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+014350         DISPLAY "PROG: WRITE FAILED ON EXCEPTION FILE, STATUS = "
+014360             WS-EXCEPTION-FILE-STATUS
+014370         MOVE "Y" TO WS-IO-ERROR-SWITCH
+014380     END-IF.
+014390     ADD 1 TO WS-EXCEPTION-COUNT.
+014400 3800-EXIT.
+014410     EXIT.
+014420*--------------------------------------------------------------
+014430*--------------------------------------------------------------
+014440* Control totals - tally each field into its group's positive,
+014450* negative or zero count, and into the run-wide totals.
+014460*--------------------------------------------------------------
+014470 4000-TALLY-CONTROL-TOTALS.
+014480     PERFORM 4010-TALLY-NP2 THRU 4010-EXIT.
+014490     PERFORM 4020-TALLY-NP1 THRU 4020-EXIT.
+014500     PERFORM 4030-TALLY-N THRU 4030-EXIT.
+014510     PERFORM 4040-TALLY-NPP2 THRU 4040-EXIT.
+014520     PERFORM 4050-TALLY-NPP1 THRU 4050-EXIT.
+014530     PERFORM 4060-TALLY-NV2 THRU 4060-EXIT.
+014540     PERFORM 4070-TALLY-NV1 THRU 4070-EXIT.
+014550 4000-EXIT.
+014560     EXIT.
+014570*--------------------------------------------------------------
+014580 4010-TALLY-NP2.
+014590     IF NP2-1 > 0
+014600         ADD 1 TO WS-NP2-POS-COUNT
+014610         ADD 1 TO WS-TOTAL-POS-COUNT
+014620     ELSE
+014630         IF NP2-1 < 0
+014640             ADD 1 TO WS-NP2-NEG-COUNT
+014650             ADD 1 TO WS-TOTAL-NEG-COUNT
+014660         ELSE
+014670             ADD 1 TO WS-NP2-ZERO-COUNT
+014680             ADD 1 TO WS-TOTAL-ZERO-COUNT
+014690         END-IF
+014700     END-IF.
+014710     IF NP2-2 > 0
+014720         ADD 1 TO WS-NP2-POS-COUNT
+014730         ADD 1 TO WS-TOTAL-POS-COUNT
+014740     ELSE
+014750         IF NP2-2 < 0
+014760             ADD 1 TO WS-NP2-NEG-COUNT
+014770             ADD 1 TO WS-TOTAL-NEG-COUNT
+014780         ELSE
+014790             ADD 1 TO WS-NP2-ZERO-COUNT
+014800             ADD 1 TO WS-TOTAL-ZERO-COUNT
+014810         END-IF
+014820     END-IF.
+014830     IF NP2-3 > 0
+014840         ADD 1 TO WS-NP2-POS-COUNT
+014850         ADD 1 TO WS-TOTAL-POS-COUNT
+014860     ELSE
+014870         IF NP2-3 < 0
+014880             ADD 1 TO WS-NP2-NEG-COUNT
+014890             ADD 1 TO WS-TOTAL-NEG-COUNT
+014900         ELSE
+014910             ADD 1 TO WS-NP2-ZERO-COUNT
+014920             ADD 1 TO WS-TOTAL-ZERO-COUNT
+014930         END-IF
+014940     END-IF.
+014950     IF NP2-4 > 0
+014960         ADD 1 TO WS-NP2-POS-COUNT
+014970         ADD 1 TO WS-TOTAL-POS-COUNT
+014980     ELSE
+014990         IF NP2-4 < 0
+015000             ADD 1 TO WS-NP2-NEG-COUNT
+015010             ADD 1 TO WS-TOTAL-NEG-COUNT
+015020         ELSE
+015030             ADD 1 TO WS-NP2-ZERO-COUNT
+015040             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015050         END-IF
+015060     END-IF.
+015070     IF NP2-5 > 0
+015080         ADD 1 TO WS-NP2-POS-COUNT
+015090         ADD 1 TO WS-TOTAL-POS-COUNT
+015100     ELSE
+015110         IF NP2-5 < 0
+015120             ADD 1 TO WS-NP2-NEG-COUNT
+015130             ADD 1 TO WS-TOTAL-NEG-COUNT
+015140         ELSE
+015150             ADD 1 TO WS-NP2-ZERO-COUNT
+015160             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015170         END-IF
+015180     END-IF.
+015190     IF NP2-6 > 0
+015200         ADD 1 TO WS-NP2-POS-COUNT
+015210         ADD 1 TO WS-TOTAL-POS-COUNT
+015220     ELSE
+015230         IF NP2-6 < 0
+015240             ADD 1 TO WS-NP2-NEG-COUNT
+015250             ADD 1 TO WS-TOTAL-NEG-COUNT
+015260         ELSE
+015270             ADD 1 TO WS-NP2-ZERO-COUNT
+015280             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015290         END-IF
+015300     END-IF.
+015310     IF NP2-7 > 0
+015320         ADD 1 TO WS-NP2-POS-COUNT
+015330         ADD 1 TO WS-TOTAL-POS-COUNT
+015340     ELSE
+015350         IF NP2-7 < 0
+015360             ADD 1 TO WS-NP2-NEG-COUNT
+015370             ADD 1 TO WS-TOTAL-NEG-COUNT
+015380         ELSE
+015390             ADD 1 TO WS-NP2-ZERO-COUNT
+015400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015410         END-IF
+015420     END-IF.
+015430     IF NP2-8 > 0
+015440         ADD 1 TO WS-NP2-POS-COUNT
+015450         ADD 1 TO WS-TOTAL-POS-COUNT
+015460     ELSE
+015470         IF NP2-8 < 0
+015480             ADD 1 TO WS-NP2-NEG-COUNT
+015490             ADD 1 TO WS-TOTAL-NEG-COUNT
+015500         ELSE
+015510             ADD 1 TO WS-NP2-ZERO-COUNT
+015520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015530         END-IF
+015540     END-IF.
+015550     IF NP2-9 > 0
+015560         ADD 1 TO WS-NP2-POS-COUNT
+015570         ADD 1 TO WS-TOTAL-POS-COUNT
+015580     ELSE
+015590         IF NP2-9 < 0
+015600             ADD 1 TO WS-NP2-NEG-COUNT
+015610             ADD 1 TO WS-TOTAL-NEG-COUNT
+015620         ELSE
+015630             ADD 1 TO WS-NP2-ZERO-COUNT
+015640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015650         END-IF
+015660     END-IF.
+015670 4010-EXIT.
+015680     EXIT.
+015690*--------------------------------------------------------------
+015700 4020-TALLY-NP1.
+015710     IF NP1-1 > 0
+015720         ADD 1 TO WS-NP1-POS-COUNT
+015730         ADD 1 TO WS-TOTAL-POS-COUNT
+015740     ELSE
+015750         IF NP1-1 < 0
+015760             ADD 1 TO WS-NP1-NEG-COUNT
+015770             ADD 1 TO WS-TOTAL-NEG-COUNT
+015780         ELSE
+015790             ADD 1 TO WS-NP1-ZERO-COUNT
+015800             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015810         END-IF
+015820     END-IF.
+015830     IF NP1-2 > 0
+015840         ADD 1 TO WS-NP1-POS-COUNT
+015850         ADD 1 TO WS-TOTAL-POS-COUNT
+015860     ELSE
+015870         IF NP1-2 < 0
+015880             ADD 1 TO WS-NP1-NEG-COUNT
+015890             ADD 1 TO WS-TOTAL-NEG-COUNT
+015900         ELSE
+015910             ADD 1 TO WS-NP1-ZERO-COUNT
+015920             ADD 1 TO WS-TOTAL-ZERO-COUNT
+015930         END-IF
+015940     END-IF.
+015950     IF NP1-3 > 0
+015960         ADD 1 TO WS-NP1-POS-COUNT
+015970         ADD 1 TO WS-TOTAL-POS-COUNT
+015980     ELSE
+015990         IF NP1-3 < 0
+016000             ADD 1 TO WS-NP1-NEG-COUNT
+016010             ADD 1 TO WS-TOTAL-NEG-COUNT
+016020         ELSE
+016030             ADD 1 TO WS-NP1-ZERO-COUNT
+016040             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016050         END-IF
+016060     END-IF.
+016070     IF NP1-4 > 0
+016080         ADD 1 TO WS-NP1-POS-COUNT
+016090         ADD 1 TO WS-TOTAL-POS-COUNT
+016100     ELSE
+016110         IF NP1-4 < 0
+016120             ADD 1 TO WS-NP1-NEG-COUNT
+016130             ADD 1 TO WS-TOTAL-NEG-COUNT
+016140         ELSE
+016150             ADD 1 TO WS-NP1-ZERO-COUNT
+016160             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016170         END-IF
+016180     END-IF.
+016190     IF NP1-5 > 0
+016200         ADD 1 TO WS-NP1-POS-COUNT
+016210         ADD 1 TO WS-TOTAL-POS-COUNT
+016220     ELSE
+016230         IF NP1-5 < 0
+016240             ADD 1 TO WS-NP1-NEG-COUNT
+016250             ADD 1 TO WS-TOTAL-NEG-COUNT
+016260         ELSE
+016270             ADD 1 TO WS-NP1-ZERO-COUNT
+016280             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016290         END-IF
+016300     END-IF.
+016310     IF NP1-6 > 0
+016320         ADD 1 TO WS-NP1-POS-COUNT
+016330         ADD 1 TO WS-TOTAL-POS-COUNT
+016340     ELSE
+016350         IF NP1-6 < 0
+016360             ADD 1 TO WS-NP1-NEG-COUNT
+016370             ADD 1 TO WS-TOTAL-NEG-COUNT
+016380         ELSE
+016390             ADD 1 TO WS-NP1-ZERO-COUNT
+016400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016410         END-IF
+016420     END-IF.
+016430     IF NP1-7 > 0
+016440         ADD 1 TO WS-NP1-POS-COUNT
+016450         ADD 1 TO WS-TOTAL-POS-COUNT
+016460     ELSE
+016470         IF NP1-7 < 0
+016480             ADD 1 TO WS-NP1-NEG-COUNT
+016490             ADD 1 TO WS-TOTAL-NEG-COUNT
+016500         ELSE
+016510             ADD 1 TO WS-NP1-ZERO-COUNT
+016520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016530         END-IF
+016540     END-IF.
+016550     IF NP1-8 > 0
+016560         ADD 1 TO WS-NP1-POS-COUNT
+016570         ADD 1 TO WS-TOTAL-POS-COUNT
+016580     ELSE
+016590         IF NP1-8 < 0
+016600             ADD 1 TO WS-NP1-NEG-COUNT
+016610             ADD 1 TO WS-TOTAL-NEG-COUNT
+016620         ELSE
+016630             ADD 1 TO WS-NP1-ZERO-COUNT
+016640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016650         END-IF
+016660     END-IF.
+016670     IF NP1-9 > 0
+016680         ADD 1 TO WS-NP1-POS-COUNT
+016690         ADD 1 TO WS-TOTAL-POS-COUNT
+016700     ELSE
+016710         IF NP1-9 < 0
+016720             ADD 1 TO WS-NP1-NEG-COUNT
+016730             ADD 1 TO WS-TOTAL-NEG-COUNT
+016740         ELSE
+016750             ADD 1 TO WS-NP1-ZERO-COUNT
+016760             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016770         END-IF
+016780     END-IF.
+016790 4020-EXIT.
+016800     EXIT.
+016810*--------------------------------------------------------------
+016820 4030-TALLY-N.
+016830     IF N-1 > 0
+016840         ADD 1 TO WS-N-POS-COUNT
+016850         ADD 1 TO WS-TOTAL-POS-COUNT
+016860     ELSE
+016870         IF N-1 < 0
+016880             ADD 1 TO WS-N-NEG-COUNT
+016890             ADD 1 TO WS-TOTAL-NEG-COUNT
+016900         ELSE
+016910             ADD 1 TO WS-N-ZERO-COUNT
+016920             ADD 1 TO WS-TOTAL-ZERO-COUNT
+016930         END-IF
+016940     END-IF.
+016950     IF N-2 > 0
+016960         ADD 1 TO WS-N-POS-COUNT
+016970         ADD 1 TO WS-TOTAL-POS-COUNT
+016980     ELSE
+016990         IF N-2 < 0
+017000             ADD 1 TO WS-N-NEG-COUNT
+017010             ADD 1 TO WS-TOTAL-NEG-COUNT
+017020         ELSE
+017030             ADD 1 TO WS-N-ZERO-COUNT
+017040             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017050         END-IF
+017060     END-IF.
+017070     IF N-3 > 0
+017080         ADD 1 TO WS-N-POS-COUNT
+017090         ADD 1 TO WS-TOTAL-POS-COUNT
+017100     ELSE
+017110         IF N-3 < 0
+017120             ADD 1 TO WS-N-NEG-COUNT
+017130             ADD 1 TO WS-TOTAL-NEG-COUNT
+017140         ELSE
+017150             ADD 1 TO WS-N-ZERO-COUNT
+017160             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017170         END-IF
+017180     END-IF.
+017190     IF N-4 > 0
+017200         ADD 1 TO WS-N-POS-COUNT
+017210         ADD 1 TO WS-TOTAL-POS-COUNT
+017220     ELSE
+017230         IF N-4 < 0
+017240             ADD 1 TO WS-N-NEG-COUNT
+017250             ADD 1 TO WS-TOTAL-NEG-COUNT
+017260         ELSE
+017270             ADD 1 TO WS-N-ZERO-COUNT
+017280             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017290         END-IF
+017300     END-IF.
+017310     IF N-5 > 0
+017320         ADD 1 TO WS-N-POS-COUNT
+017330         ADD 1 TO WS-TOTAL-POS-COUNT
+017340     ELSE
+017350         IF N-5 < 0
+017360             ADD 1 TO WS-N-NEG-COUNT
+017370             ADD 1 TO WS-TOTAL-NEG-COUNT
+017380         ELSE
+017390             ADD 1 TO WS-N-ZERO-COUNT
+017400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017410         END-IF
+017420     END-IF.
+017430     IF N-6 > 0
+017440         ADD 1 TO WS-N-POS-COUNT
+017450         ADD 1 TO WS-TOTAL-POS-COUNT
+017460     ELSE
+017470         IF N-6 < 0
+017480             ADD 1 TO WS-N-NEG-COUNT
+017490             ADD 1 TO WS-TOTAL-NEG-COUNT
+017500         ELSE
+017510             ADD 1 TO WS-N-ZERO-COUNT
+017520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017530         END-IF
+017540     END-IF.
+017550     IF N-7 > 0
+017560         ADD 1 TO WS-N-POS-COUNT
+017570         ADD 1 TO WS-TOTAL-POS-COUNT
+017580     ELSE
+017590         IF N-7 < 0
+017600             ADD 1 TO WS-N-NEG-COUNT
+017610             ADD 1 TO WS-TOTAL-NEG-COUNT
+017620         ELSE
+017630             ADD 1 TO WS-N-ZERO-COUNT
+017640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017650         END-IF
+017660     END-IF.
+017670     IF N-8 > 0
+017680         ADD 1 TO WS-N-POS-COUNT
+017690         ADD 1 TO WS-TOTAL-POS-COUNT
+017700     ELSE
+017710         IF N-8 < 0
+017720             ADD 1 TO WS-N-NEG-COUNT
+017730             ADD 1 TO WS-TOTAL-NEG-COUNT
+017740         ELSE
+017750             ADD 1 TO WS-N-ZERO-COUNT
+017760             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017770         END-IF
+017780     END-IF.
+017790     IF N-9 > 0
+017800         ADD 1 TO WS-N-POS-COUNT
+017810         ADD 1 TO WS-TOTAL-POS-COUNT
+017820     ELSE
+017830         IF N-9 < 0
+017840             ADD 1 TO WS-N-NEG-COUNT
+017850             ADD 1 TO WS-TOTAL-NEG-COUNT
+017860         ELSE
+017870             ADD 1 TO WS-N-ZERO-COUNT
+017880             ADD 1 TO WS-TOTAL-ZERO-COUNT
+017890         END-IF
+017900     END-IF.
+017910 4030-EXIT.
+017920     EXIT.
+017930*--------------------------------------------------------------
+017940 4040-TALLY-NPP2.
+017950     IF NPP2-1 > 0
+017960         ADD 1 TO WS-NPP2-POS-COUNT
+017970         ADD 1 TO WS-TOTAL-POS-COUNT
+017980     ELSE
+017990         IF NPP2-1 < 0
+018000             ADD 1 TO WS-NPP2-NEG-COUNT
+018010             ADD 1 TO WS-TOTAL-NEG-COUNT
+018020         ELSE
+018030             ADD 1 TO WS-NPP2-ZERO-COUNT
+018040             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018050         END-IF
+018060     END-IF.
+018070     IF NPP2-2 > 0
+018080         ADD 1 TO WS-NPP2-POS-COUNT
+018090         ADD 1 TO WS-TOTAL-POS-COUNT
+018100     ELSE
+018110         IF NPP2-2 < 0
+018120             ADD 1 TO WS-NPP2-NEG-COUNT
+018130             ADD 1 TO WS-TOTAL-NEG-COUNT
+018140         ELSE
+018150             ADD 1 TO WS-NPP2-ZERO-COUNT
+018160             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018170         END-IF
+018180     END-IF.
+018190     IF NPP2-3 > 0
+018200         ADD 1 TO WS-NPP2-POS-COUNT
+018210         ADD 1 TO WS-TOTAL-POS-COUNT
+018220     ELSE
+018230         IF NPP2-3 < 0
+018240             ADD 1 TO WS-NPP2-NEG-COUNT
+018250             ADD 1 TO WS-TOTAL-NEG-COUNT
+018260         ELSE
+018270             ADD 1 TO WS-NPP2-ZERO-COUNT
+018280             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018290         END-IF
+018300     END-IF.
+018310     IF NPP2-4 > 0
+018320         ADD 1 TO WS-NPP2-POS-COUNT
+018330         ADD 1 TO WS-TOTAL-POS-COUNT
+018340     ELSE
+018350         IF NPP2-4 < 0
+018360             ADD 1 TO WS-NPP2-NEG-COUNT
+018370             ADD 1 TO WS-TOTAL-NEG-COUNT
+018380         ELSE
+018390             ADD 1 TO WS-NPP2-ZERO-COUNT
+018400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018410         END-IF
+018420     END-IF.
+018430     IF NPP2-5 > 0
+018440         ADD 1 TO WS-NPP2-POS-COUNT
+018450         ADD 1 TO WS-TOTAL-POS-COUNT
+018460     ELSE
+018470         IF NPP2-5 < 0
+018480             ADD 1 TO WS-NPP2-NEG-COUNT
+018490             ADD 1 TO WS-TOTAL-NEG-COUNT
+018500         ELSE
+018510             ADD 1 TO WS-NPP2-ZERO-COUNT
+018520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018530         END-IF
+018540     END-IF.
+018550     IF NPP2-6 > 0
+018560         ADD 1 TO WS-NPP2-POS-COUNT
+018570         ADD 1 TO WS-TOTAL-POS-COUNT
+018580     ELSE
+018590         IF NPP2-6 < 0
+018600             ADD 1 TO WS-NPP2-NEG-COUNT
+018610             ADD 1 TO WS-TOTAL-NEG-COUNT
+018620         ELSE
+018630             ADD 1 TO WS-NPP2-ZERO-COUNT
+018640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018650         END-IF
+018660     END-IF.
+018670     IF NPP2-7 > 0
+018680         ADD 1 TO WS-NPP2-POS-COUNT
+018690         ADD 1 TO WS-TOTAL-POS-COUNT
+018700     ELSE
+018710         IF NPP2-7 < 0
+018720             ADD 1 TO WS-NPP2-NEG-COUNT
+018730             ADD 1 TO WS-TOTAL-NEG-COUNT
+018740         ELSE
+018750             ADD 1 TO WS-NPP2-ZERO-COUNT
+018760             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018770         END-IF
+018780     END-IF.
+018790     IF NPP2-8 > 0
+018800         ADD 1 TO WS-NPP2-POS-COUNT
+018810         ADD 1 TO WS-TOTAL-POS-COUNT
+018820     ELSE
+018830         IF NPP2-8 < 0
+018840             ADD 1 TO WS-NPP2-NEG-COUNT
+018850             ADD 1 TO WS-TOTAL-NEG-COUNT
+018860         ELSE
+018870             ADD 1 TO WS-NPP2-ZERO-COUNT
+018880             ADD 1 TO WS-TOTAL-ZERO-COUNT
+018890         END-IF
+018900     END-IF.
+018910     IF NPP2-9 > 0
+018920         ADD 1 TO WS-NPP2-POS-COUNT
+018930         ADD 1 TO WS-TOTAL-POS-COUNT
+018940     ELSE
+018950         IF NPP2-9 < 0
+018960             ADD 1 TO WS-NPP2-NEG-COUNT
+018970             ADD 1 TO WS-TOTAL-NEG-COUNT
+018980         ELSE
+018990             ADD 1 TO WS-NPP2-ZERO-COUNT
+019000             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019010         END-IF
+019020     END-IF.
+019030 4040-EXIT.
+019040     EXIT.
+019050*--------------------------------------------------------------
+019060 4050-TALLY-NPP1.
+019070     IF NPP1-1 > 0
+019080         ADD 1 TO WS-NPP1-POS-COUNT
+019090         ADD 1 TO WS-TOTAL-POS-COUNT
+019100     ELSE
+019110         IF NPP1-1 < 0
+019120             ADD 1 TO WS-NPP1-NEG-COUNT
+019130             ADD 1 TO WS-TOTAL-NEG-COUNT
+019140         ELSE
+019150             ADD 1 TO WS-NPP1-ZERO-COUNT
+019160             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019170         END-IF
+019180     END-IF.
+019190     IF NPP1-2 > 0
+019200         ADD 1 TO WS-NPP1-POS-COUNT
+019210         ADD 1 TO WS-TOTAL-POS-COUNT
+019220     ELSE
+019230         IF NPP1-2 < 0
+019240             ADD 1 TO WS-NPP1-NEG-COUNT
+019250             ADD 1 TO WS-TOTAL-NEG-COUNT
+019260         ELSE
+019270             ADD 1 TO WS-NPP1-ZERO-COUNT
+019280             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019290         END-IF
+019300     END-IF.
+019310     IF NPP1-3 > 0
+019320         ADD 1 TO WS-NPP1-POS-COUNT
+019330         ADD 1 TO WS-TOTAL-POS-COUNT
+019340     ELSE
+019350         IF NPP1-3 < 0
+019360             ADD 1 TO WS-NPP1-NEG-COUNT
+019370             ADD 1 TO WS-TOTAL-NEG-COUNT
+019380         ELSE
+019390             ADD 1 TO WS-NPP1-ZERO-COUNT
+019400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019410         END-IF
+019420     END-IF.
+019430     IF NPP1-4 > 0
+019440         ADD 1 TO WS-NPP1-POS-COUNT
+019450         ADD 1 TO WS-TOTAL-POS-COUNT
+019460     ELSE
+019470         IF NPP1-4 < 0
+019480             ADD 1 TO WS-NPP1-NEG-COUNT
+019490             ADD 1 TO WS-TOTAL-NEG-COUNT
+019500         ELSE
+019510             ADD 1 TO WS-NPP1-ZERO-COUNT
+019520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019530         END-IF
+019540     END-IF.
+019550     IF NPP1-5 > 0
+019560         ADD 1 TO WS-NPP1-POS-COUNT
+019570         ADD 1 TO WS-TOTAL-POS-COUNT
+019580     ELSE
+019590         IF NPP1-5 < 0
+019600             ADD 1 TO WS-NPP1-NEG-COUNT
+019610             ADD 1 TO WS-TOTAL-NEG-COUNT
+019620         ELSE
+019630             ADD 1 TO WS-NPP1-ZERO-COUNT
+019640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019650         END-IF
+019660     END-IF.
+019670     IF NPP1-6 > 0
+019680         ADD 1 TO WS-NPP1-POS-COUNT
+019690         ADD 1 TO WS-TOTAL-POS-COUNT
+019700     ELSE
+019710         IF NPP1-6 < 0
+019720             ADD 1 TO WS-NPP1-NEG-COUNT
+019730             ADD 1 TO WS-TOTAL-NEG-COUNT
+019740         ELSE
+019750             ADD 1 TO WS-NPP1-ZERO-COUNT
+019760             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019770         END-IF
+019780     END-IF.
+019790     IF NPP1-7 > 0
+019800         ADD 1 TO WS-NPP1-POS-COUNT
+019810         ADD 1 TO WS-TOTAL-POS-COUNT
+019820     ELSE
+019830         IF NPP1-7 < 0
+019840             ADD 1 TO WS-NPP1-NEG-COUNT
+019850             ADD 1 TO WS-TOTAL-NEG-COUNT
+019860         ELSE
+019870             ADD 1 TO WS-NPP1-ZERO-COUNT
+019880             ADD 1 TO WS-TOTAL-ZERO-COUNT
+019890         END-IF
+019900     END-IF.
+019910     IF NPP1-8 > 0
+019920         ADD 1 TO WS-NPP1-POS-COUNT
+019930         ADD 1 TO WS-TOTAL-POS-COUNT
+019940     ELSE
+019950         IF NPP1-8 < 0
+019960             ADD 1 TO WS-NPP1-NEG-COUNT
+019970             ADD 1 TO WS-TOTAL-NEG-COUNT
+019980         ELSE
+019990             ADD 1 TO WS-NPP1-ZERO-COUNT
+020000             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020010         END-IF
+020020     END-IF.
+020030     IF NPP1-9 > 0
+020040         ADD 1 TO WS-NPP1-POS-COUNT
+020050         ADD 1 TO WS-TOTAL-POS-COUNT
+020060     ELSE
+020070         IF NPP1-9 < 0
+020080             ADD 1 TO WS-NPP1-NEG-COUNT
+020090             ADD 1 TO WS-TOTAL-NEG-COUNT
+020100         ELSE
+020110             ADD 1 TO WS-NPP1-ZERO-COUNT
+020120             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020130         END-IF
+020140     END-IF.
+020150 4050-EXIT.
+020160     EXIT.
+020170*--------------------------------------------------------------
+020180 4060-TALLY-NV2.
+020190     IF NV2-1 > 0
+020200         ADD 1 TO WS-NV2-POS-COUNT
+020210         ADD 1 TO WS-TOTAL-POS-COUNT
+020220     ELSE
+020230         IF NV2-1 < 0
+020240             ADD 1 TO WS-NV2-NEG-COUNT
+020250             ADD 1 TO WS-TOTAL-NEG-COUNT
+020260         ELSE
+020270             ADD 1 TO WS-NV2-ZERO-COUNT
+020280             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020290         END-IF
+020300     END-IF.
+020310     IF NV2-2 > 0
+020320         ADD 1 TO WS-NV2-POS-COUNT
+020330         ADD 1 TO WS-TOTAL-POS-COUNT
+020340     ELSE
+020350         IF NV2-2 < 0
+020360             ADD 1 TO WS-NV2-NEG-COUNT
+020370             ADD 1 TO WS-TOTAL-NEG-COUNT
+020380         ELSE
+020390             ADD 1 TO WS-NV2-ZERO-COUNT
+020400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020410         END-IF
+020420     END-IF.
+020430     IF NV2-3 > 0
+020440         ADD 1 TO WS-NV2-POS-COUNT
+020450         ADD 1 TO WS-TOTAL-POS-COUNT
+020460     ELSE
+020470         IF NV2-3 < 0
+020480             ADD 1 TO WS-NV2-NEG-COUNT
+020490             ADD 1 TO WS-TOTAL-NEG-COUNT
+020500         ELSE
+020510             ADD 1 TO WS-NV2-ZERO-COUNT
+020520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020530         END-IF
+020540     END-IF.
+020550     IF NV2-4 > 0
+020560         ADD 1 TO WS-NV2-POS-COUNT
+020570         ADD 1 TO WS-TOTAL-POS-COUNT
+020580     ELSE
+020590         IF NV2-4 < 0
+020600             ADD 1 TO WS-NV2-NEG-COUNT
+020610             ADD 1 TO WS-TOTAL-NEG-COUNT
+020620         ELSE
+020630             ADD 1 TO WS-NV2-ZERO-COUNT
+020640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020650         END-IF
+020660     END-IF.
+020670     IF NV2-5 > 0
+020680         ADD 1 TO WS-NV2-POS-COUNT
+020690         ADD 1 TO WS-TOTAL-POS-COUNT
+020700     ELSE
+020710         IF NV2-5 < 0
+020720             ADD 1 TO WS-NV2-NEG-COUNT
+020730             ADD 1 TO WS-TOTAL-NEG-COUNT
+020740         ELSE
+020750             ADD 1 TO WS-NV2-ZERO-COUNT
+020760             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020770         END-IF
+020780     END-IF.
+020790     IF NV2-6 > 0
+020800         ADD 1 TO WS-NV2-POS-COUNT
+020810         ADD 1 TO WS-TOTAL-POS-COUNT
+020820     ELSE
+020830         IF NV2-6 < 0
+020840             ADD 1 TO WS-NV2-NEG-COUNT
+020850             ADD 1 TO WS-TOTAL-NEG-COUNT
+020860         ELSE
+020870             ADD 1 TO WS-NV2-ZERO-COUNT
+020880             ADD 1 TO WS-TOTAL-ZERO-COUNT
+020890         END-IF
+020900     END-IF.
+020910     IF NV2-7 > 0
+020920         ADD 1 TO WS-NV2-POS-COUNT
+020930         ADD 1 TO WS-TOTAL-POS-COUNT
+020940     ELSE
+020950         IF NV2-7 < 0
+020960             ADD 1 TO WS-NV2-NEG-COUNT
+020970             ADD 1 TO WS-TOTAL-NEG-COUNT
+020980         ELSE
+020990             ADD 1 TO WS-NV2-ZERO-COUNT
+021000             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021010         END-IF
+021020     END-IF.
+021030     IF NV2-8 > 0
+021040         ADD 1 TO WS-NV2-POS-COUNT
+021050         ADD 1 TO WS-TOTAL-POS-COUNT
+021060     ELSE
+021070         IF NV2-8 < 0
+021080             ADD 1 TO WS-NV2-NEG-COUNT
+021090             ADD 1 TO WS-TOTAL-NEG-COUNT
+021100         ELSE
+021110             ADD 1 TO WS-NV2-ZERO-COUNT
+021120             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021130         END-IF
+021140     END-IF.
+021150     IF NV2-9 > 0
+021160         ADD 1 TO WS-NV2-POS-COUNT
+021170         ADD 1 TO WS-TOTAL-POS-COUNT
+021180     ELSE
+021190         IF NV2-9 < 0
+021200             ADD 1 TO WS-NV2-NEG-COUNT
+021210             ADD 1 TO WS-TOTAL-NEG-COUNT
+021220         ELSE
+021230             ADD 1 TO WS-NV2-ZERO-COUNT
+021240             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021250         END-IF
+021260     END-IF.
+021270 4060-EXIT.
+021280     EXIT.
+021290*--------------------------------------------------------------
+021300 4070-TALLY-NV1.
+021310     IF NV1-1 > 0
+021320         ADD 1 TO WS-NV1-POS-COUNT
+021330         ADD 1 TO WS-TOTAL-POS-COUNT
+021340     ELSE
+021350         IF NV1-1 < 0
+021360             ADD 1 TO WS-NV1-NEG-COUNT
+021370             ADD 1 TO WS-TOTAL-NEG-COUNT
+021380         ELSE
+021390             ADD 1 TO WS-NV1-ZERO-COUNT
+021400             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021410         END-IF
+021420     END-IF.
+021430     IF NV1-2 > 0
+021440         ADD 1 TO WS-NV1-POS-COUNT
+021450         ADD 1 TO WS-TOTAL-POS-COUNT
+021460     ELSE
+021470         IF NV1-2 < 0
+021480             ADD 1 TO WS-NV1-NEG-COUNT
+021490             ADD 1 TO WS-TOTAL-NEG-COUNT
+021500         ELSE
+021510             ADD 1 TO WS-NV1-ZERO-COUNT
+021520             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021530         END-IF
+021540     END-IF.
+021550     IF NV1-3 > 0
+021560         ADD 1 TO WS-NV1-POS-COUNT
+021570         ADD 1 TO WS-TOTAL-POS-COUNT
+021580     ELSE
+021590         IF NV1-3 < 0
+021600             ADD 1 TO WS-NV1-NEG-COUNT
+021610             ADD 1 TO WS-TOTAL-NEG-COUNT
+021620         ELSE
+021630             ADD 1 TO WS-NV1-ZERO-COUNT
+021640             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021650         END-IF
+021660     END-IF.
+021670     IF NV1-4 > 0
+021680         ADD 1 TO WS-NV1-POS-COUNT
+021690         ADD 1 TO WS-TOTAL-POS-COUNT
+021700     ELSE
+021710         IF NV1-4 < 0
+021720             ADD 1 TO WS-NV1-NEG-COUNT
+021730             ADD 1 TO WS-TOTAL-NEG-COUNT
+021740         ELSE
+021750             ADD 1 TO WS-NV1-ZERO-COUNT
+021760             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021770         END-IF
+021780     END-IF.
+021790     IF NV1-5 > 0
+021800         ADD 1 TO WS-NV1-POS-COUNT
+021810         ADD 1 TO WS-TOTAL-POS-COUNT
+021820     ELSE
+021830         IF NV1-5 < 0
+021840             ADD 1 TO WS-NV1-NEG-COUNT
+021850             ADD 1 TO WS-TOTAL-NEG-COUNT
+021860         ELSE
+021870             ADD 1 TO WS-NV1-ZERO-COUNT
+021880             ADD 1 TO WS-TOTAL-ZERO-COUNT
+021890         END-IF
+021900     END-IF.
+021910     IF NV1-6 > 0
+021920         ADD 1 TO WS-NV1-POS-COUNT
+021930         ADD 1 TO WS-TOTAL-POS-COUNT
+021940     ELSE
+021950         IF NV1-6 < 0
+021960             ADD 1 TO WS-NV1-NEG-COUNT
+021970             ADD 1 TO WS-TOTAL-NEG-COUNT
+021980         ELSE
+021990             ADD 1 TO WS-NV1-ZERO-COUNT
+022000             ADD 1 TO WS-TOTAL-ZERO-COUNT
+022010         END-IF
+022020     END-IF.
+022030     IF NV1-7 > 0
+022040         ADD 1 TO WS-NV1-POS-COUNT
+022050         ADD 1 TO WS-TOTAL-POS-COUNT
+022060     ELSE
+022070         IF NV1-7 < 0
+022080             ADD 1 TO WS-NV1-NEG-COUNT
+022090             ADD 1 TO WS-TOTAL-NEG-COUNT
+022100         ELSE
+022110             ADD 1 TO WS-NV1-ZERO-COUNT
+022120             ADD 1 TO WS-TOTAL-ZERO-COUNT
+022130         END-IF
+022140     END-IF.
+022150     IF NV1-8 > 0
+022160         ADD 1 TO WS-NV1-POS-COUNT
+022170         ADD 1 TO WS-TOTAL-POS-COUNT
+022180     ELSE
+022190         IF NV1-8 < 0
+022200             ADD 1 TO WS-NV1-NEG-COUNT
+022210             ADD 1 TO WS-TOTAL-NEG-COUNT
+022220         ELSE
+022230             ADD 1 TO WS-NV1-ZERO-COUNT
+022240             ADD 1 TO WS-TOTAL-ZERO-COUNT
+022250         END-IF
+022260     END-IF.
+022270     IF NV1-9 > 0
+022280         ADD 1 TO WS-NV1-POS-COUNT
+022290         ADD 1 TO WS-TOTAL-POS-COUNT
+022300     ELSE
+022310         IF NV1-9 < 0
+022320             ADD 1 TO WS-NV1-NEG-COUNT
+022330             ADD 1 TO WS-TOTAL-NEG-COUNT
+022340         ELSE
+022350             ADD 1 TO WS-NV1-ZERO-COUNT
+022360             ADD 1 TO WS-TOTAL-ZERO-COUNT
+022370         END-IF
+022380     END-IF.
+022390 4070-EXIT.
+022400     EXIT.
+022410*--------------------------------------------------------------
+022420* Certification report - one page per sign/scale group, with a
+022430* page header/column heading and one detail line per field.
+022440*--------------------------------------------------------------
+022450 5000-WRITE-REPORT.
+022460     PERFORM 5010-REPORT-NP2  THRU 5010-EXIT.
+022470     PERFORM 5020-REPORT-NP1  THRU 5020-EXIT.
+022480     PERFORM 5030-REPORT-N    THRU 5030-EXIT.
+022490     PERFORM 5040-REPORT-NPP2 THRU 5040-EXIT.
+022500     PERFORM 5050-REPORT-NPP1 THRU 5050-EXIT.
+022510     PERFORM 5060-REPORT-NV2  THRU 5060-EXIT.
+022520     PERFORM 5070-REPORT-NV1  THRU 5070-EXIT.
+022530     PERFORM 5080-REPORT-TOTALS THRU 5080-EXIT.
+022540 5000-EXIT.
+022550     EXIT.
+022560*--------------------------------------------------------------
+022570 5010-REPORT-NP2.
+022580     MOVE "NP2" TO RPT-GROUP-NAME.
+022590     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+022600     MOVE "NP2-1" TO RPT-FIELD-NAME.
+022610     MOVE NP2-1 TO RPT-FIELD-VALUE.
+022620     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022630     MOVE "NP2-2" TO RPT-FIELD-NAME.
+022640     MOVE NP2-2 TO RPT-FIELD-VALUE.
+022650     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022660     MOVE "NP2-3" TO RPT-FIELD-NAME.
+022670     MOVE NP2-3 TO RPT-FIELD-VALUE.
+022680     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022690     MOVE "NP2-4" TO RPT-FIELD-NAME.
+022700     MOVE NP2-4 TO RPT-FIELD-VALUE.
+022710     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022720     MOVE "NP2-5" TO RPT-FIELD-NAME.
+022730     MOVE NP2-5 TO RPT-FIELD-VALUE.
+022740     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022750     MOVE "NP2-6" TO RPT-FIELD-NAME.
+022760     MOVE NP2-6 TO RPT-FIELD-VALUE.
+022770     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022780     MOVE "NP2-7" TO RPT-FIELD-NAME.
+022790     MOVE NP2-7 TO RPT-FIELD-VALUE.
+022800     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022810     MOVE "NP2-8" TO RPT-FIELD-NAME.
+022820     MOVE NP2-8 TO RPT-FIELD-VALUE.
+022830     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022840     MOVE "NP2-9" TO RPT-FIELD-NAME.
+022850     MOVE NP2-9 TO RPT-FIELD-VALUE.
+022860     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022870 5010-EXIT.
+022880     EXIT.
+022890*--------------------------------------------------------------
+022900 5020-REPORT-NP1.
+022910     MOVE "NP1" TO RPT-GROUP-NAME.
+022920     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+022930     MOVE "NP1-1" TO RPT-FIELD-NAME.
+022940     MOVE NP1-1 TO RPT-FIELD-VALUE.
+022950     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022960     MOVE "NP1-2" TO RPT-FIELD-NAME.
+022970     MOVE NP1-2 TO RPT-FIELD-VALUE.
+022980     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+022990     MOVE "NP1-3" TO RPT-FIELD-NAME.
+023000     MOVE NP1-3 TO RPT-FIELD-VALUE.
+023010     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023020     MOVE "NP1-4" TO RPT-FIELD-NAME.
+023030     MOVE NP1-4 TO RPT-FIELD-VALUE.
+023040     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023050     MOVE "NP1-5" TO RPT-FIELD-NAME.
+023060     MOVE NP1-5 TO RPT-FIELD-VALUE.
+023070     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023080     MOVE "NP1-6" TO RPT-FIELD-NAME.
+023090     MOVE NP1-6 TO RPT-FIELD-VALUE.
+023100     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023110     MOVE "NP1-7" TO RPT-FIELD-NAME.
+023120     MOVE NP1-7 TO RPT-FIELD-VALUE.
+023130     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023140     MOVE "NP1-8" TO RPT-FIELD-NAME.
+023150     MOVE NP1-8 TO RPT-FIELD-VALUE.
+023160     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023170     MOVE "NP1-9" TO RPT-FIELD-NAME.
+023180     MOVE NP1-9 TO RPT-FIELD-VALUE.
+023190     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023200 5020-EXIT.
+023210     EXIT.
+023220*--------------------------------------------------------------
+023230 5030-REPORT-N.
+023240     MOVE "N" TO RPT-GROUP-NAME.
+023250     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+023260     MOVE "N-1" TO RPT-FIELD-NAME.
+023270     MOVE N-1 TO RPT-FIELD-VALUE.
+023280     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023290     MOVE "N-2" TO RPT-FIELD-NAME.
+023300     MOVE N-2 TO RPT-FIELD-VALUE.
+023310     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023320     MOVE "N-3" TO RPT-FIELD-NAME.
+023330     MOVE N-3 TO RPT-FIELD-VALUE.
+023340     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023350     MOVE "N-4" TO RPT-FIELD-NAME.
+023360     MOVE N-4 TO RPT-FIELD-VALUE.
+023370     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023380     MOVE "N-5" TO RPT-FIELD-NAME.
+023390     MOVE N-5 TO RPT-FIELD-VALUE.
+023400     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023410     MOVE "N-6" TO RPT-FIELD-NAME.
+023420     MOVE N-6 TO RPT-FIELD-VALUE.
+023430     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023440     MOVE "N-7" TO RPT-FIELD-NAME.
+023450     MOVE N-7 TO RPT-FIELD-VALUE.
+023460     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023470     MOVE "N-8" TO RPT-FIELD-NAME.
+023480     MOVE N-8 TO RPT-FIELD-VALUE.
+023490     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023500     MOVE "N-9" TO RPT-FIELD-NAME.
+023510     MOVE N-9 TO RPT-FIELD-VALUE.
+023520     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023530 5030-EXIT.
+023540     EXIT.
+023550*--------------------------------------------------------------
+023560 5040-REPORT-NPP2.
+023570     MOVE "NPP2" TO RPT-GROUP-NAME.
+023580     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+023590     MOVE "NPP2-1" TO RPT-FIELD-NAME.
+023600     MOVE NPP2-1 TO RPT-FIELD-VALUE.
+023610     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023620     MOVE "NPP2-2" TO RPT-FIELD-NAME.
+023630     MOVE NPP2-2 TO RPT-FIELD-VALUE.
+023640     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023650     MOVE "NPP2-3" TO RPT-FIELD-NAME.
+023660     MOVE NPP2-3 TO RPT-FIELD-VALUE.
+023670     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023680     MOVE "NPP2-4" TO RPT-FIELD-NAME.
+023690     MOVE NPP2-4 TO RPT-FIELD-VALUE.
+023700     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023710     MOVE "NPP2-5" TO RPT-FIELD-NAME.
+023720     MOVE NPP2-5 TO RPT-FIELD-VALUE.
+023730     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023740     MOVE "NPP2-6" TO RPT-FIELD-NAME.
+023750     MOVE NPP2-6 TO RPT-FIELD-VALUE.
+023760     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023770     MOVE "NPP2-7" TO RPT-FIELD-NAME.
+023780     MOVE NPP2-7 TO RPT-FIELD-VALUE.
+023790     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023800     MOVE "NPP2-8" TO RPT-FIELD-NAME.
+023810     MOVE NPP2-8 TO RPT-FIELD-VALUE.
+023820     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023830     MOVE "NPP2-9" TO RPT-FIELD-NAME.
+023840     MOVE NPP2-9 TO RPT-FIELD-VALUE.
+023850     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023860 5040-EXIT.
+023870     EXIT.
+023880*--------------------------------------------------------------
+023890 5050-REPORT-NPP1.
+023900     MOVE "NPP1" TO RPT-GROUP-NAME.
+023910     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+023920     MOVE "NPP1-1" TO RPT-FIELD-NAME.
+023930     MOVE NPP1-1 TO RPT-FIELD-VALUE.
+023940     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023950     MOVE "NPP1-2" TO RPT-FIELD-NAME.
+023960     MOVE NPP1-2 TO RPT-FIELD-VALUE.
+023970     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+023980     MOVE "NPP1-3" TO RPT-FIELD-NAME.
+023990     MOVE NPP1-3 TO RPT-FIELD-VALUE.
+024000     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024010     MOVE "NPP1-4" TO RPT-FIELD-NAME.
+024020     MOVE NPP1-4 TO RPT-FIELD-VALUE.
+024030     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024040     MOVE "NPP1-5" TO RPT-FIELD-NAME.
+024050     MOVE NPP1-5 TO RPT-FIELD-VALUE.
+024060     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024070     MOVE "NPP1-6" TO RPT-FIELD-NAME.
+024080     MOVE NPP1-6 TO RPT-FIELD-VALUE.
+024090     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024100     MOVE "NPP1-7" TO RPT-FIELD-NAME.
+024110     MOVE NPP1-7 TO RPT-FIELD-VALUE.
+024120     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024130     MOVE "NPP1-8" TO RPT-FIELD-NAME.
+024140     MOVE NPP1-8 TO RPT-FIELD-VALUE.
+024150     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024160     MOVE "NPP1-9" TO RPT-FIELD-NAME.
+024170     MOVE NPP1-9 TO RPT-FIELD-VALUE.
+024180     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024190 5050-EXIT.
+024200     EXIT.
+024210*--------------------------------------------------------------
+024220 5060-REPORT-NV2.
+024230     MOVE "NV2" TO RPT-GROUP-NAME.
+024240     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+024250     MOVE "NV2-1" TO RPT-FIELD-NAME.
+024260     MOVE NV2-1 TO RPT-FIELD-VALUE.
+024270     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024280     MOVE "NV2-2" TO RPT-FIELD-NAME.
+024290     MOVE NV2-2 TO RPT-FIELD-VALUE.
+024300     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024310     MOVE "NV2-3" TO RPT-FIELD-NAME.
+024320     MOVE NV2-3 TO RPT-FIELD-VALUE.
+024330     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024340     MOVE "NV2-4" TO RPT-FIELD-NAME.
+024350     MOVE NV2-4 TO RPT-FIELD-VALUE.
+024360     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024370     MOVE "NV2-5" TO RPT-FIELD-NAME.
+024380     MOVE NV2-5 TO RPT-FIELD-VALUE.
+024390     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024400     MOVE "NV2-6" TO RPT-FIELD-NAME.
+024410     MOVE NV2-6 TO RPT-FIELD-VALUE.
+024420     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024430     MOVE "NV2-7" TO RPT-FIELD-NAME.
+024440     MOVE NV2-7 TO RPT-FIELD-VALUE.
+024450     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024460     MOVE "NV2-8" TO RPT-FIELD-NAME.
+024470     MOVE NV2-8 TO RPT-FIELD-VALUE.
+024480     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024490     MOVE "NV2-9" TO RPT-FIELD-NAME.
+024500     MOVE NV2-9 TO RPT-FIELD-VALUE.
+024510     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024520 5060-EXIT.
+024530     EXIT.
+024540*--------------------------------------------------------------
+024550 5070-REPORT-NV1.
+024560     MOVE "NV1" TO RPT-GROUP-NAME.
+024570     PERFORM 5900-WRITE-GROUP-HEADER THRU 5900-EXIT.
+024580     MOVE "NV1-1" TO RPT-FIELD-NAME.
+024590     MOVE NV1-1 TO RPT-FIELD-VALUE.
+024600     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024610     MOVE "NV1-2" TO RPT-FIELD-NAME.
+024620     MOVE NV1-2 TO RPT-FIELD-VALUE.
+024630     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024640     MOVE "NV1-3" TO RPT-FIELD-NAME.
+024650     MOVE NV1-3 TO RPT-FIELD-VALUE.
+024660     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024670     MOVE "NV1-4" TO RPT-FIELD-NAME.
+024680     MOVE NV1-4 TO RPT-FIELD-VALUE.
+024690     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024700     MOVE "NV1-5" TO RPT-FIELD-NAME.
+024710     MOVE NV1-5 TO RPT-FIELD-VALUE.
+024720     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024730     MOVE "NV1-6" TO RPT-FIELD-NAME.
+024740     MOVE NV1-6 TO RPT-FIELD-VALUE.
+024750     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024760     MOVE "NV1-7" TO RPT-FIELD-NAME.
+024770     MOVE NV1-7 TO RPT-FIELD-VALUE.
+024780     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024790     MOVE "NV1-8" TO RPT-FIELD-NAME.
+024800     MOVE NV1-8 TO RPT-FIELD-VALUE.
+024810     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024820     MOVE "NV1-9" TO RPT-FIELD-NAME.
+024830     MOVE NV1-9 TO RPT-FIELD-VALUE.
+024840     PERFORM 5800-WRITE-DETAIL-LINE THRU 5800-EXIT.
+024850 5070-EXIT.
+024860     EXIT.
+024870*--------------------------------------------------------------
+024880 5800-WRITE-DETAIL-LINE.
+024890     MOVE SPACES TO REPORT-RECORD.
+024900     MOVE WS-REPORT-DETAIL-LINE TO REPORT-RECORD.
+024910     WRITE REPORT-RECORD.
+024920     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+024930 5800-EXIT.
+024940     EXIT.
+024950*--------------------------------------------------------------
+024960 5900-WRITE-GROUP-HEADER.
+024970     ADD 1 TO WS-PAGE-NUMBER.
+024980     MOVE WS-PAGE-NUMBER TO RPT-PAGE-NUMBER.
+024990     MOVE SPACES TO REPORT-RECORD.
+025000     MOVE WS-REPORT-HEADER-1 TO REPORT-RECORD.
+025010     IF WS-PAGE-NUMBER = 1
+025020         WRITE REPORT-RECORD
+025030         PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT
+025040     ELSE
+025050         WRITE REPORT-RECORD AFTER ADVANCING PAGE
+025060         PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT
+025070     END-IF.
+025080     MOVE SPACES TO REPORT-RECORD.
+025090     MOVE WS-REPORT-HEADER-2 TO REPORT-RECORD.
+025100     WRITE REPORT-RECORD.
+025110     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025120     MOVE SPACES TO REPORT-RECORD.
+025130     MOVE WS-REPORT-HEADER-3 TO REPORT-RECORD.
+025140     WRITE REPORT-RECORD.
+025150     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025160     MOVE SPACES TO REPORT-RECORD.
+025170     WRITE REPORT-RECORD.
+025180     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025190 5900-EXIT.
+025200     EXIT.
+025210*--------------------------------------------------------------
+025220*--------------------------------------------------------------
+025230* Control-total page - one line per sign/scale group with its
+025240* positive/negative/zero counts, plus the run-wide total line,
+025250* as the last page of the certification report.
+025260*--------------------------------------------------------------
+025270 5080-REPORT-TOTALS.
+025280     ADD 1 TO WS-PAGE-NUMBER.
+025290     MOVE WS-PAGE-NUMBER TO RPT-TOTALS-PAGE-NUMBER.
+025300     MOVE SPACES TO REPORT-RECORD.
+025310     MOVE WS-REPORT-HEADER-4 TO REPORT-RECORD.
+025320     WRITE REPORT-RECORD AFTER ADVANCING PAGE.
+025330     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025340     MOVE SPACES TO REPORT-RECORD.
+025350     MOVE WS-REPORT-HEADER-5 TO REPORT-RECORD.
+025360     WRITE REPORT-RECORD.
+025370     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025380     MOVE SPACES TO REPORT-RECORD.
+025390     WRITE REPORT-RECORD.
+025400     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025410     MOVE "NP2" TO RPT-TOTAL-GROUP-NAME.
+025420     MOVE WS-NP2-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025430     MOVE WS-NP2-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025440     MOVE WS-NP2-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025450     MOVE SPACES TO REPORT-RECORD.
+025460     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025470     WRITE REPORT-RECORD.
+025480     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025490     MOVE "NP1" TO RPT-TOTAL-GROUP-NAME.
+025500     MOVE WS-NP1-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025510     MOVE WS-NP1-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025520     MOVE WS-NP1-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025530     MOVE SPACES TO REPORT-RECORD.
+025540     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025550     WRITE REPORT-RECORD.
+025560     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025570     MOVE "N" TO RPT-TOTAL-GROUP-NAME.
+025580     MOVE WS-N-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025590     MOVE WS-N-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025600     MOVE WS-N-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025610     MOVE SPACES TO REPORT-RECORD.
+025620     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025630     WRITE REPORT-RECORD.
+025640     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025650     MOVE "NPP2" TO RPT-TOTAL-GROUP-NAME.
+025660     MOVE WS-NPP2-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025670     MOVE WS-NPP2-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025680     MOVE WS-NPP2-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025690     MOVE SPACES TO REPORT-RECORD.
+025700     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025710     WRITE REPORT-RECORD.
+025720     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025730     MOVE "NPP1" TO RPT-TOTAL-GROUP-NAME.
+025740     MOVE WS-NPP1-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025750     MOVE WS-NPP1-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025760     MOVE WS-NPP1-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025770     MOVE SPACES TO REPORT-RECORD.
+025780     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025790     WRITE REPORT-RECORD.
+025800     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025810     MOVE "NV2" TO RPT-TOTAL-GROUP-NAME.
+025820     MOVE WS-NV2-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025830     MOVE WS-NV2-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025840     MOVE WS-NV2-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025850     MOVE SPACES TO REPORT-RECORD.
+025860     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025870     WRITE REPORT-RECORD.
+025880     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025890     MOVE "NV1" TO RPT-TOTAL-GROUP-NAME.
+025900     MOVE WS-NV1-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+025910     MOVE WS-NV1-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+025920     MOVE WS-NV1-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+025930     MOVE SPACES TO REPORT-RECORD.
+025940     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+025950     WRITE REPORT-RECORD.
+025960     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+025970     MOVE SPACES TO REPORT-RECORD.
+025980     WRITE REPORT-RECORD.
+025990     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+026000     MOVE "RUN TOTAL" TO RPT-TOTAL-GROUP-NAME.
+026010     MOVE WS-TOTAL-POS-COUNT TO RPT-TOTAL-POS-COUNT.
+026020     MOVE WS-TOTAL-NEG-COUNT TO RPT-TOTAL-NEG-COUNT.
+026030     MOVE WS-TOTAL-ZERO-COUNT TO RPT-TOTAL-ZERO-COUNT.
+026040     MOVE SPACES TO REPORT-RECORD.
+026050     MOVE WS-REPORT-TOTAL-LINE TO REPORT-RECORD.
+026060     WRITE REPORT-RECORD.
+026070     PERFORM 5990-CHECK-REPORT-STATUS THRU 5990-EXIT.
+026080 5080-EXIT.
+026090     EXIT.
+026100*--------------------------------------------------------------
+026110* Report-file write check - called after every WRITE against
+026120* REPORT-FILE so a WRITE failure is caught here instead of
+026130* falling through silently, the same as every other output
+026140* file in this program.
+026150*--------------------------------------------------------------
+026160 5990-CHECK-REPORT-STATUS.
+026170     IF WS-REPORT-FILE-STATUS NOT = "00"
+026180         DISPLAY "PROG: WRITE FAILED ON REPORT FILE, STATUS = "
+026190             WS-REPORT-FILE-STATUS
+026200         MOVE "Y" TO WS-IO-ERROR-SWITCH
+026210     END-IF.
+026220 5990-EXIT.
+026230     EXIT.
+026240*----------------------------------------------------------------
+026250*----------------------------------------------------------------
+026260* Interface extract - every field, every run, written in
+026270* unpacked/zoned-decimal form to INTERFACE-FILE alongside
+026280* the packed-decimal DISPLAY and report output, so a
+026290* downstream system that cannot read COMP-3 directly still
+026300* gets every field without anyone hand-converting it.
+026310*----------------------------------------------------------------
+026320 6000-WRITE-INTERFACE-EXTRACT.
+026330     PERFORM 6010-EXTRACT-NP2
+026340         THRU 6010-EXIT.
+026350     PERFORM 6020-EXTRACT-NP1
+026360         THRU 6020-EXIT.
+026370     PERFORM 6030-EXTRACT-N
+026380         THRU 6030-EXIT.
+026390     PERFORM 6040-EXTRACT-NPP2
+026400         THRU 6040-EXIT.
+026410     PERFORM 6050-EXTRACT-NPP1
+026420         THRU 6050-EXIT.
+026430     PERFORM 6060-EXTRACT-NV2
+026440         THRU 6060-EXIT.
+026450     PERFORM 6070-EXTRACT-NV1
+026460         THRU 6070-EXIT.
+026470 6000-EXIT.
+026480     EXIT.
+026490*----------------------------------------------------------------
+026500 6010-EXTRACT-NP2.
+026510     MOVE "NP2-1" TO INT-FIELD-NAME.
+026520     MOVE NP2-1 TO INT-FIELD-VALUE.
+026530     PERFORM 6800-WRITE-INTERFACE-LINE
+026540         THRU 6800-EXIT.
+026550     MOVE "NP2-2" TO INT-FIELD-NAME.
+026560     MOVE NP2-2 TO INT-FIELD-VALUE.
+026570     PERFORM 6800-WRITE-INTERFACE-LINE
+026580         THRU 6800-EXIT.
+026590     MOVE "NP2-3" TO INT-FIELD-NAME.
+026600     MOVE NP2-3 TO INT-FIELD-VALUE.
+026610     PERFORM 6800-WRITE-INTERFACE-LINE
+026620         THRU 6800-EXIT.
+026630     MOVE "NP2-4" TO INT-FIELD-NAME.
+026640     MOVE NP2-4 TO INT-FIELD-VALUE.
+026650     PERFORM 6800-WRITE-INTERFACE-LINE
+026660         THRU 6800-EXIT.
+026670     MOVE "NP2-5" TO INT-FIELD-NAME.
+026680     MOVE NP2-5 TO INT-FIELD-VALUE.
+026690     PERFORM 6800-WRITE-INTERFACE-LINE
+026700         THRU 6800-EXIT.
+026710     MOVE "NP2-6" TO INT-FIELD-NAME.
+026720     MOVE NP2-6 TO INT-FIELD-VALUE.
+026730     PERFORM 6800-WRITE-INTERFACE-LINE
+026740         THRU 6800-EXIT.
+026750     MOVE "NP2-7" TO INT-FIELD-NAME.
+026760     MOVE NP2-7 TO INT-FIELD-VALUE.
+026770     PERFORM 6800-WRITE-INTERFACE-LINE
+026780         THRU 6800-EXIT.
+026790     MOVE "NP2-8" TO INT-FIELD-NAME.
+026800     MOVE NP2-8 TO INT-FIELD-VALUE.
+026810     PERFORM 6800-WRITE-INTERFACE-LINE
+026820         THRU 6800-EXIT.
+026830     MOVE "NP2-9" TO INT-FIELD-NAME.
+026840     MOVE NP2-9 TO INT-FIELD-VALUE.
+026850     PERFORM 6800-WRITE-INTERFACE-LINE
+026860         THRU 6800-EXIT.
+026870 6010-EXIT.
+026880     EXIT.
+026890*----------------------------------------------------------------
+026900 6020-EXTRACT-NP1.
+026910     MOVE "NP1-1" TO INT-FIELD-NAME.
+026920     MOVE NP1-1 TO INT-FIELD-VALUE.
+026930     PERFORM 6800-WRITE-INTERFACE-LINE
+026940         THRU 6800-EXIT.
+026950     MOVE "NP1-2" TO INT-FIELD-NAME.
+026960     MOVE NP1-2 TO INT-FIELD-VALUE.
+026970     PERFORM 6800-WRITE-INTERFACE-LINE
+026980         THRU 6800-EXIT.
+026990     MOVE "NP1-3" TO INT-FIELD-NAME.
+027000     MOVE NP1-3 TO INT-FIELD-VALUE.
+027010     PERFORM 6800-WRITE-INTERFACE-LINE
+027020         THRU 6800-EXIT.
+027030     MOVE "NP1-4" TO INT-FIELD-NAME.
+027040     MOVE NP1-4 TO INT-FIELD-VALUE.
+027050     PERFORM 6800-WRITE-INTERFACE-LINE
+027060         THRU 6800-EXIT.
+027070     MOVE "NP1-5" TO INT-FIELD-NAME.
+027080     MOVE NP1-5 TO INT-FIELD-VALUE.
+027090     PERFORM 6800-WRITE-INTERFACE-LINE
+027100         THRU 6800-EXIT.
+027110     MOVE "NP1-6" TO INT-FIELD-NAME.
+027120     MOVE NP1-6 TO INT-FIELD-VALUE.
+027130     PERFORM 6800-WRITE-INTERFACE-LINE
+027140         THRU 6800-EXIT.
+027150     MOVE "NP1-7" TO INT-FIELD-NAME.
+027160     MOVE NP1-7 TO INT-FIELD-VALUE.
+027170     PERFORM 6800-WRITE-INTERFACE-LINE
+027180         THRU 6800-EXIT.
+027190     MOVE "NP1-8" TO INT-FIELD-NAME.
+027200     MOVE NP1-8 TO INT-FIELD-VALUE.
+027210     PERFORM 6800-WRITE-INTERFACE-LINE
+027220         THRU 6800-EXIT.
+027230     MOVE "NP1-9" TO INT-FIELD-NAME.
+027240     MOVE NP1-9 TO INT-FIELD-VALUE.
+027250     PERFORM 6800-WRITE-INTERFACE-LINE
+027260         THRU 6800-EXIT.
+027270 6020-EXIT.
+027280     EXIT.
+027290*----------------------------------------------------------------
+027300 6030-EXTRACT-N.
+027310     MOVE "N-1" TO INT-FIELD-NAME.
+027320     MOVE N-1 TO INT-FIELD-VALUE.
+027330     PERFORM 6800-WRITE-INTERFACE-LINE
+027340         THRU 6800-EXIT.
+027350     MOVE "N-2" TO INT-FIELD-NAME.
+027360     MOVE N-2 TO INT-FIELD-VALUE.
+027370     PERFORM 6800-WRITE-INTERFACE-LINE
+027380         THRU 6800-EXIT.
+027390     MOVE "N-3" TO INT-FIELD-NAME.
+027400     MOVE N-3 TO INT-FIELD-VALUE.
+027410     PERFORM 6800-WRITE-INTERFACE-LINE
+027420         THRU 6800-EXIT.
+027430     MOVE "N-4" TO INT-FIELD-NAME.
+027440     MOVE N-4 TO INT-FIELD-VALUE.
+027450     PERFORM 6800-WRITE-INTERFACE-LINE
+027460         THRU 6800-EXIT.
+027470     MOVE "N-5" TO INT-FIELD-NAME.
+027480     MOVE N-5 TO INT-FIELD-VALUE.
+027490     PERFORM 6800-WRITE-INTERFACE-LINE
+027500         THRU 6800-EXIT.
+027510     MOVE "N-6" TO INT-FIELD-NAME.
+027520     MOVE N-6 TO INT-FIELD-VALUE.
+027530     PERFORM 6800-WRITE-INTERFACE-LINE
+027540         THRU 6800-EXIT.
+027550     MOVE "N-7" TO INT-FIELD-NAME.
+027560     MOVE N-7 TO INT-FIELD-VALUE.
+027570     PERFORM 6800-WRITE-INTERFACE-LINE
+027580         THRU 6800-EXIT.
+027590     MOVE "N-8" TO INT-FIELD-NAME.
+027600     MOVE N-8 TO INT-FIELD-VALUE.
+027610     PERFORM 6800-WRITE-INTERFACE-LINE
+027620         THRU 6800-EXIT.
+027630     MOVE "N-9" TO INT-FIELD-NAME.
+027640     MOVE N-9 TO INT-FIELD-VALUE.
+027650     PERFORM 6800-WRITE-INTERFACE-LINE
+027660         THRU 6800-EXIT.
+027670 6030-EXIT.
+027680     EXIT.
+027690*----------------------------------------------------------------
+027700 6040-EXTRACT-NPP2.
+027710     MOVE "NPP2-1" TO INT-FIELD-NAME.
+027720     MOVE NPP2-1 TO INT-FIELD-VALUE.
+027730     PERFORM 6800-WRITE-INTERFACE-LINE
+027740         THRU 6800-EXIT.
+027750     MOVE "NPP2-2" TO INT-FIELD-NAME.
+027760     MOVE NPP2-2 TO INT-FIELD-VALUE.
+027770     PERFORM 6800-WRITE-INTERFACE-LINE
+027780         THRU 6800-EXIT.
+027790     MOVE "NPP2-3" TO INT-FIELD-NAME.
+027800     MOVE NPP2-3 TO INT-FIELD-VALUE.
+027810     PERFORM 6800-WRITE-INTERFACE-LINE
+027820         THRU 6800-EXIT.
+027830     MOVE "NPP2-4" TO INT-FIELD-NAME.
+027840     MOVE NPP2-4 TO INT-FIELD-VALUE.
+027850     PERFORM 6800-WRITE-INTERFACE-LINE
+027860         THRU 6800-EXIT.
+027870     MOVE "NPP2-5" TO INT-FIELD-NAME.
+027880     MOVE NPP2-5 TO INT-FIELD-VALUE.
+027890     PERFORM 6800-WRITE-INTERFACE-LINE
+027900         THRU 6800-EXIT.
+027910     MOVE "NPP2-6" TO INT-FIELD-NAME.
+027920     MOVE NPP2-6 TO INT-FIELD-VALUE.
+027930     PERFORM 6800-WRITE-INTERFACE-LINE
+027940         THRU 6800-EXIT.
+027950     MOVE "NPP2-7" TO INT-FIELD-NAME.
+027960     MOVE NPP2-7 TO INT-FIELD-VALUE.
+027970     PERFORM 6800-WRITE-INTERFACE-LINE
+027980         THRU 6800-EXIT.
+027990     MOVE "NPP2-8" TO INT-FIELD-NAME.
+028000     MOVE NPP2-8 TO INT-FIELD-VALUE.
+028010     PERFORM 6800-WRITE-INTERFACE-LINE
+028020         THRU 6800-EXIT.
+028030     MOVE "NPP2-9" TO INT-FIELD-NAME.
+028040     MOVE NPP2-9 TO INT-FIELD-VALUE.
+028050     PERFORM 6800-WRITE-INTERFACE-LINE
+028060         THRU 6800-EXIT.
+028070 6040-EXIT.
+028080     EXIT.
+028090*----------------------------------------------------------------
+028100 6050-EXTRACT-NPP1.
+028110     MOVE "NPP1-1" TO INT-FIELD-NAME.
+028120     MOVE NPP1-1 TO INT-FIELD-VALUE.
+028130     PERFORM 6800-WRITE-INTERFACE-LINE
+028140         THRU 6800-EXIT.
+028150     MOVE "NPP1-2" TO INT-FIELD-NAME.
+028160     MOVE NPP1-2 TO INT-FIELD-VALUE.
+028170     PERFORM 6800-WRITE-INTERFACE-LINE
+028180         THRU 6800-EXIT.
+028190     MOVE "NPP1-3" TO INT-FIELD-NAME.
+028200     MOVE NPP1-3 TO INT-FIELD-VALUE.
+028210     PERFORM 6800-WRITE-INTERFACE-LINE
+028220         THRU 6800-EXIT.
+028230     MOVE "NPP1-4" TO INT-FIELD-NAME.
+028240     MOVE NPP1-4 TO INT-FIELD-VALUE.
+028250     PERFORM 6800-WRITE-INTERFACE-LINE
+028260         THRU 6800-EXIT.
+028270     MOVE "NPP1-5" TO INT-FIELD-NAME.
+028280     MOVE NPP1-5 TO INT-FIELD-VALUE.
+028290     PERFORM 6800-WRITE-INTERFACE-LINE
+028300         THRU 6800-EXIT.
+028310     MOVE "NPP1-6" TO INT-FIELD-NAME.
+028320     MOVE NPP1-6 TO INT-FIELD-VALUE.
+028330     PERFORM 6800-WRITE-INTERFACE-LINE
+028340         THRU 6800-EXIT.
+028350     MOVE "NPP1-7" TO INT-FIELD-NAME.
+028360     MOVE NPP1-7 TO INT-FIELD-VALUE.
+028370     PERFORM 6800-WRITE-INTERFACE-LINE
+028380         THRU 6800-EXIT.
+028390     MOVE "NPP1-8" TO INT-FIELD-NAME.
+028400     MOVE NPP1-8 TO INT-FIELD-VALUE.
+028410     PERFORM 6800-WRITE-INTERFACE-LINE
+028420         THRU 6800-EXIT.
+028430     MOVE "NPP1-9" TO INT-FIELD-NAME.
+028440     MOVE NPP1-9 TO INT-FIELD-VALUE.
+028450     PERFORM 6800-WRITE-INTERFACE-LINE
+028460         THRU 6800-EXIT.
+028470 6050-EXIT.
+028480     EXIT.
+028490*----------------------------------------------------------------
+028500 6060-EXTRACT-NV2.
+028510     MOVE "NV2-1" TO INT-FIELD-NAME.
+028520     MOVE NV2-1 TO INT-FIELD-VALUE.
+028530     PERFORM 6800-WRITE-INTERFACE-LINE
+028540         THRU 6800-EXIT.
+028550     MOVE "NV2-2" TO INT-FIELD-NAME.
+028560     MOVE NV2-2 TO INT-FIELD-VALUE.
+028570     PERFORM 6800-WRITE-INTERFACE-LINE
+028580         THRU 6800-EXIT.
+028590     MOVE "NV2-3" TO INT-FIELD-NAME.
+028600     MOVE NV2-3 TO INT-FIELD-VALUE.
+028610     PERFORM 6800-WRITE-INTERFACE-LINE
+028620         THRU 6800-EXIT.
+028630     MOVE "NV2-4" TO INT-FIELD-NAME.
+028640     MOVE NV2-4 TO INT-FIELD-VALUE.
+028650     PERFORM 6800-WRITE-INTERFACE-LINE
+028660         THRU 6800-EXIT.
+028670     MOVE "NV2-5" TO INT-FIELD-NAME.
+028680     MOVE NV2-5 TO INT-FIELD-VALUE.
+028690     PERFORM 6800-WRITE-INTERFACE-LINE
+028700         THRU 6800-EXIT.
+028710     MOVE "NV2-6" TO INT-FIELD-NAME.
+028720     MOVE NV2-6 TO INT-FIELD-VALUE.
+028730     PERFORM 6800-WRITE-INTERFACE-LINE
+028740         THRU 6800-EXIT.
+028750     MOVE "NV2-7" TO INT-FIELD-NAME.
+028760     MOVE NV2-7 TO INT-FIELD-VALUE.
+028770     PERFORM 6800-WRITE-INTERFACE-LINE
+028780         THRU 6800-EXIT.
+028790     MOVE "NV2-8" TO INT-FIELD-NAME.
+028800     MOVE NV2-8 TO INT-FIELD-VALUE.
+028810     PERFORM 6800-WRITE-INTERFACE-LINE
+028820         THRU 6800-EXIT.
+028830     MOVE "NV2-9" TO INT-FIELD-NAME.
+028840     MOVE NV2-9 TO INT-FIELD-VALUE.
+028850     PERFORM 6800-WRITE-INTERFACE-LINE
+028860         THRU 6800-EXIT.
+028870 6060-EXIT.
+028880     EXIT.
+028890*----------------------------------------------------------------
+028900 6070-EXTRACT-NV1.
+028910     MOVE "NV1-1" TO INT-FIELD-NAME.
+028920     MOVE NV1-1 TO INT-FIELD-VALUE.
+028930     PERFORM 6800-WRITE-INTERFACE-LINE
+028940         THRU 6800-EXIT.
+028950     MOVE "NV1-2" TO INT-FIELD-NAME.
+028960     MOVE NV1-2 TO INT-FIELD-VALUE.
+028970     PERFORM 6800-WRITE-INTERFACE-LINE
+028980         THRU 6800-EXIT.
+028990     MOVE "NV1-3" TO INT-FIELD-NAME.
+029000     MOVE NV1-3 TO INT-FIELD-VALUE.
+029010     PERFORM 6800-WRITE-INTERFACE-LINE
+029020         THRU 6800-EXIT.
+029030     MOVE "NV1-4" TO INT-FIELD-NAME.
+029040     MOVE NV1-4 TO INT-FIELD-VALUE.
+029050     PERFORM 6800-WRITE-INTERFACE-LINE
+029060         THRU 6800-EXIT.
+029070     MOVE "NV1-5" TO INT-FIELD-NAME.
+029080     MOVE NV1-5 TO INT-FIELD-VALUE.
+029090     PERFORM 6800-WRITE-INTERFACE-LINE
+029100         THRU 6800-EXIT.
+029110     MOVE "NV1-6" TO INT-FIELD-NAME.
+029120     MOVE NV1-6 TO INT-FIELD-VALUE.
+029130     PERFORM 6800-WRITE-INTERFACE-LINE
+029140         THRU 6800-EXIT.
+029150     MOVE "NV1-7" TO INT-FIELD-NAME.
+029160     MOVE NV1-7 TO INT-FIELD-VALUE.
+029170     PERFORM 6800-WRITE-INTERFACE-LINE
+029180         THRU 6800-EXIT.
+029190     MOVE "NV1-8" TO INT-FIELD-NAME.
+029200     MOVE NV1-8 TO INT-FIELD-VALUE.
+029210     PERFORM 6800-WRITE-INTERFACE-LINE
+029220         THRU 6800-EXIT.
+029230     MOVE "NV1-9" TO INT-FIELD-NAME.
+029240     MOVE NV1-9 TO INT-FIELD-VALUE.
+029250     PERFORM 6800-WRITE-INTERFACE-LINE
+029260         THRU 6800-EXIT.
+029270 6070-EXIT.
+029280     EXIT.
+029290*----------------------------------------------------------------
+029300 6800-WRITE-INTERFACE-LINE.
+029310     MOVE SPACES TO INTERFACE-RECORD.
+029320     MOVE WS-INTERFACE-LINE TO INTERFACE-RECORD.
+029330     WRITE INTERFACE-RECORD.
+029340     IF WS-INTERFACE-FILE-STATUS NOT = "00"
+029350         DISPLAY "PROG: WRITE FAILED ON INTERFACE FILE, STATUS = "
+029360             WS-INTERFACE-FILE-STATUS
+029370         MOVE "Y" TO WS-IO-ERROR-SWITCH
+029380     END-IF.
+029390 6800-EXIT.
+029400     EXIT.
+029410*----------------------------------------------------------------
+029420*--------------------------------------------------------------
+029430* Console spot-check - limited to the one sign/scale group the
+029440* operator selected with the run-mode code, so a compiler or
+029450* runtime patch can be re-verified without scrolling past the
+029460* other groups' DISPLAY lines.
+029470*--------------------------------------------------------------
+029480 7000-DISPLAY-SELECTED-GROUP.
+029490     EVALUATE WS-RUN-MODE-CODE
+029500         WHEN "P2"
+029510             PERFORM 7010-DISPLAY-NP2 THRU 7010-EXIT
+029520         WHEN "P1"
+029530             PERFORM 7020-DISPLAY-NP1 THRU 7020-EXIT
+029540         WHEN "N"
+029550             PERFORM 7030-DISPLAY-N THRU 7030-EXIT
+029560         WHEN "PP2"
+029570             PERFORM 7040-DISPLAY-NPP2 THRU 7040-EXIT
+029580         WHEN "PP1"
+029590             PERFORM 7050-DISPLAY-NPP1 THRU 7050-EXIT
+029600         WHEN "V2"
+029610             PERFORM 7060-DISPLAY-NV2 THRU 7060-EXIT
+029620         WHEN "V1"
+029630             PERFORM 7070-DISPLAY-NV1 THRU 7070-EXIT
+029640         WHEN OTHER
+029650             DISPLAY "PROG: UNKNOWN RUN MODE " WS-RUN-MODE-CODE
+029660     END-EVALUATE.
+029670 7000-EXIT.
+029680     EXIT.
+029690*--------------------------------------------------------------
+029700 7010-DISPLAY-NP2.
+029710     DISPLAY NP2-1.
+029720     DISPLAY NP2-2.
+029730     DISPLAY NP2-3.
+029740     DISPLAY NP2-4.
+029750     DISPLAY NP2-5.
+029760     DISPLAY NP2-6.
+029770     DISPLAY NP2-7.
+029780     DISPLAY NP2-8.
+029790     DISPLAY NP2-9.
+029800 7010-EXIT.
+029810     EXIT.
+029820*--------------------------------------------------------------
+029830 7020-DISPLAY-NP1.
+029840     DISPLAY NP1-1.
+029850     DISPLAY NP1-2.
+029860     DISPLAY NP1-3.
+029870     DISPLAY NP1-4.
+029880     DISPLAY NP1-5.
+029890     DISPLAY NP1-6.
+029900     DISPLAY NP1-7.
+029910     DISPLAY NP1-8.
+029920     DISPLAY NP1-9.
+029930 7020-EXIT.
+029940     EXIT.
+029950*--------------------------------------------------------------
+029960 7030-DISPLAY-N.
+029970     DISPLAY N-1.
+029980     DISPLAY N-2.
+029990     DISPLAY N-3.
+030000     DISPLAY N-4.
+030010     DISPLAY N-5.
+030020     DISPLAY N-6.
+030030     DISPLAY N-7.
+030040     DISPLAY N-8.
+030050     DISPLAY N-9.
+030060 7030-EXIT.
+030070     EXIT.
+030080*--------------------------------------------------------------
+030090 7040-DISPLAY-NPP2.
+030100     DISPLAY NPP2-1.
+030110     DISPLAY NPP2-2.
+030120     DISPLAY NPP2-3.
+030130     DISPLAY NPP2-4.
+030140     DISPLAY NPP2-5.
+030150     DISPLAY NPP2-6.
+030160     DISPLAY NPP2-7.
+030170     DISPLAY NPP2-8.
+030180     DISPLAY NPP2-9.
+030190 7040-EXIT.
+030200     EXIT.
+030210*--------------------------------------------------------------
+030220 7050-DISPLAY-NPP1.
+030230     DISPLAY NPP1-1.
+030240     DISPLAY NPP1-2.
+030250     DISPLAY NPP1-3.
+030260     DISPLAY NPP1-4.
+030270     DISPLAY NPP1-5.
+030280     DISPLAY NPP1-6.
+030290     DISPLAY NPP1-7.
+030300     DISPLAY NPP1-8.
+030310     DISPLAY NPP1-9.
+030320 7050-EXIT.
+030330     EXIT.
+030340*--------------------------------------------------------------
+030350 7060-DISPLAY-NV2.
+030360     DISPLAY NV2-1.
+030370     DISPLAY NV2-2.
+030380     DISPLAY NV2-3.
+030390     DISPLAY NV2-4.
+030400     DISPLAY NV2-5.
+030410     DISPLAY NV2-6.
+030420     DISPLAY NV2-7.
+030430     DISPLAY NV2-8.
+030440     DISPLAY NV2-9.
+030450 7060-EXIT.
+030460     EXIT.
+030470*--------------------------------------------------------------
+030480 7070-DISPLAY-NV1.
+030490     DISPLAY NV1-1.
+030500     DISPLAY NV1-2.
+030510     DISPLAY NV1-3.
+030520     DISPLAY NV1-4.
+030530     DISPLAY NV1-5.
+030540     DISPLAY NV1-6.
+030550     DISPLAY NV1-7.
+030560     DISPLAY NV1-8.
+030570     DISPLAY NV1-9.
+030580 7070-EXIT.
+030590     EXIT.
+030600*--------------------------------------------------------------
+030610 9999-TERMINATE.
+030620     CLOSE RATE-FILE.
+030630     CLOSE REPORT-FILE.
+030640     CLOSE EXCEPTION-FILE.
+030650     CLOSE CHECKPOINT-FILE.
+030660     CLOSE INTERFACE-FILE.
+030670     PERFORM 7000-DISPLAY-SELECTED-GROUP THRU 7000-EXIT.
+030680     EVALUATE TRUE
+030690         WHEN IO-WRITE-ERROR
+030700             DISPLAY "PROG: ONE OR MORE WRITES FAILED THIS RUN"
+030710             MOVE 8 TO RETURN-CODE
+030720         WHEN WS-EXCEPTION-COUNT > ZERO
+030730             MOVE 4 TO RETURN-CODE
+030740         WHEN OTHER
+030750             MOVE 0 TO RETURN-CODE
+030760     END-EVALUATE.
+030770 9999-EXIT.
+030780     EXIT.
